@@ -0,0 +1,36 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XAUC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Order audit log record for the example     *
+      *                     catalog application                        *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      One record is spooled to the order audit queue (queue     *
+      *      ORDA, mapped in the DCT to a sequential audit dataset)     *
+      *      by the catalog manager (DFH0XCMN) every time an ORDER      *
+      *      request is accepted, so who ordered what and when can be   *
+      *      reconstructed later for finance or audit purposes           *
+      *      without relying on anyone's memory.                        *
+      *                                                                *
+      *        AUD-USERID            User who placed the order         *
+      *        AUD-CHARGE-DEPT       Department charged for the order  *
+      *        AUD-ITEM-REF          Item reference ordered            *
+      *        AUD-QUANTITY          Quantity ordered                  *
+      *        AUD-DATE-TIME         Date/time the order was accepted, *
+      *                              CCYYMMDDHHMMSS                    *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - ORDER AUDIT LOG RECORD*
+      *                                                               *
+      *****************************************************************
+       01  DFH0XAU-RECORD.
+           05 AUD-USERID                PIC X(8).
+           05 AUD-CHARGE-DEPT           PIC X(8).
+           05 AUD-ITEM-REF              PIC 9(4).
+           05 AUD-QUANTITY              PIC 9(3).
+           05 AUD-DATE-TIME             PIC X(14).
