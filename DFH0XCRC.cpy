@@ -0,0 +1,54 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XCRC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Catalog master file record layout for the  *
+      *                     example catalog application                *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This copybook defines the physical record on the         *
+      *      catalog master file (file DFH0XCT, dataset CATFILE).      *
+      *      It is used by the catalog manager (DFH0XCMN) and by the   *
+      *      batch export, reconciliation and gateway programs that    *
+      *      read the master directly.                                *
+      *                                                                *
+      *      The master also has a VSAM alternate index defined over   *
+      *      CAT-DEPARTMENT (NONUNIQUEKEY), accessed through CICS      *
+      *      file/path DFH0XCD, so catalog manager INQDPT requests     *
+      *      can browse straight to a department's items instead of    *
+      *      walking the whole file in item reference order.           *
+      *                                                               *
+      *        CAT-ITEM-REF          Item reference number (key)      *
+      *        CAT-DESCRIPTION       Short description                *
+      *        CAT-DEPARTMENT        Department item belongs to       *
+      *        CAT-COST              Cost of item, packed decimal,    *
+      *                              scale S9(5)V99 (dollars.cents)    *
+      *        CAT-IN-STOCK          Number of items in stock         *
+      *        CAT-ON-ORDER          Number of items on order         *
+      *        CAT-BACKORDER-SEQ     Count of backorders ever logged  *
+      *                              for this item, used to assign     *
+      *                              BKO-QUEUE-POS on the waitlist      *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - CATALOG MASTER RECORD *
+      *   $D1=          260808 CATMGR   : ADD CAT-BACKORDER-SEQ FOR   *
+      *                                   BACKORDER WAITLIST POSITION *
+      *   $D2=          260808 CATMGR   : CAT-COST CHANGED FROM       *
+      *                                   PIC X(6) TO PACKED DECIMAL  *
+      *                                   S9(5)V99 SO COST ARITHMETIC *
+      *                                   IS CONSISTENT ACROSS EVERY  *
+      *                                   PROGRAM THAT USES IT        *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XCT-RECORD.
+           05 CAT-ITEM-REF             PIC 9(4).
+           05 CAT-DESCRIPTION          PIC X(40).
+           05 CAT-DEPARTMENT           PIC 9(3).
+           05 CAT-COST                 PIC S9(5)V99 COMP-3.
+           05 CAT-IN-STOCK             PIC 9(4).
+           05 CAT-ON-ORDER             PIC 9(3).
+           05 CAT-BACKORDER-SEQ        PIC 9(3).
