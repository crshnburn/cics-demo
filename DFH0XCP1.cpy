@@ -40,7 +40,8 @@
       *              CA-ITEM-REF        Item reference number         *
       *              CA-DESCRIPTION     Short description             *
       *              CA-DEPARTMENT      Department item belongs to    *
-      *              CA-COST            Cost of item                  *
+      *              CA-COST            Cost of item, packed decimal, *
+      *                                 scale S9(5)V99 (dollars.cents)*
       *              IN-STOCK           Number of items in stock      *
       *              ON-ORDER           Number of items on order      *
       *                                                               *
@@ -50,7 +51,8 @@
       *            CA-SNGL-ITEM-REF     Item reference number returned*
       *            CA-SNGL-DESCRIPTION  Short description             *
       *            CA-SNGL-DEPARTMENT   Department item belongs to    *
-      *            CA-SNGL-COST         Cost of item                  *
+      *            CA-SNGL-COST         Cost of item, packed decimal, *
+      *                                 scale S9(5)V99 (dollars.cents)*
       *            IN-SNGL-STOCK        Number of items in stock      *
       *            ON-SNGL-ORDER        Number of items on order      *
       *                                                               *
@@ -67,11 +69,48 @@
       *                                                               *
       *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
       *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION *
+      *   $D1=          260808 CATMGR   : ADD CA-EOF/CA-NORMAL 88S TO *
+      *                                   CA-RETURN-CODE AND REQUEST  *
+      *                                   ID CONDITIONS FOR DFH0XCMN  *
+      *   $D2=          260808 CATMGR   : ADD CANORD REQUEST-ID AND   *
+      *                                   CA-ORDER-ACTION-CD FOR      *
+      *                                   ORDER CANCEL/AMEND          *
+      *   $D3=          260808 CATMGR   : ADD INQBKO REQUEST-ID AND   *
+      *                                   CA-INQUIRE-BACKORDER GROUP  *
+      *                                   FOR BACKORDER WAITLISTS     *
+      *   $D4=          260808 CATMGR   : ADD INQDPT REQUEST-ID AND   *
+      *                                   CA-INQUIRE-DEPT-REQUEST     *
+      *                                   GROUP - BROWSE BY DEPARTMENT*
+      *                                   VIA AIX ON CAT-DEPARTMENT   *
+      *   $D5=          260808 CATMGR   : CA-COST/CA-SNGL-COST/       *
+      *                                   CA-DEPT-COST CHANGED FROM   *
+      *                                   PIC X(6) TO PACKED DECIMAL  *
+      *                                   S9(5)V99 SO EVERY CALLER    *
+      *                                   DOES COST ARITHMETIC THE    *
+      *                                   SAME WAY                    *
+      *   $D6=          260808 CATMGR   : ADD CA-DEPT-NOT-FOUND/      *
+      *                                   CA-DEPT-CLOSED 88S FOR      *
+      *                                   DEPARTMENT MASTER VALIDATION*
+      *                                   ON ORDER PLACEMENT          *
       *                                                               *
       *****************************************************************
       *    Catalogue COMMAREA structure
            03 CA-REQUEST-ID            PIC X(6).
+               88 CA-REQ-INQUIRE-CAT       VALUE 'INQCAT'.
+               88 CA-REQ-INQUIRE-SNGL      VALUE 'INQSGL'.
+               88 CA-REQ-PLACE-ORDER       VALUE 'ORDER '.
+               88 CA-REQ-CANCEL-ORDER      VALUE 'CANORD'.
+               88 CA-REQ-INQUIRE-BACKORD   VALUE 'INQBKO'.
+               88 CA-REQ-INQUIRE-DEPT      VALUE 'INQDPT'.
            03 CA-RETURN-CODE           PIC 9(2).
+               88 CA-NORMAL                VALUE 00.
+               88 CA-EOF                   VALUE 01.
+               88 CA-ITEM-NOT-FOUND        VALUE 20.
+               88 CA-ORDER-NOT-FOUND       VALUE 21.
+               88 CA-NO-BACKORDERS         VALUE 22.
+               88 CA-DEPT-NOT-FOUND        VALUE 30.
+               88 CA-DEPT-CLOSED           VALUE 31.
+               88 CA-INVALID-REQUEST       VALUE 90.
            03 CA-RESPONSE-MESSAGE      PIC X(79).
            03 CA-REQUEST-SPECIFIC      PIC X(911).
       *    Fields used in Inquire Catalog
@@ -85,7 +124,7 @@
                    07 CA-ITEM-REF          PIC 9(4).
                    07 CA-DESCRIPTION       PIC X(40).
                    07 CA-DEPARTMENT        PIC 9(3).
-                   07 CA-COST              PIC X(6).
+                   07 CA-COST              PIC S9(5)V99 COMP-3.
                    07 IN-STOCK             PIC 9(4).
                    07 ON-ORDER             PIC 9(3).
       *    Fields used in Inquire Single
@@ -97,14 +136,47 @@
                    07 CA-SNGL-ITEM-REF     PIC 9(4).
                    07 CA-SNGL-DESCRIPTION  PIC X(40).
                    07 CA-SNGL-DEPARTMENT   PIC 9(3).
-                   07 CA-SNGL-COST         PIC X(6).
+                   07 CA-SNGL-COST         PIC S9(5)V99 COMP-3.
                    07 IN-SNGL-STOCK        PIC 9(4).
                    07 ON-SNGL-ORDER        PIC 9(3).
-               05 FILLER                   PIC X(840).
-      *    Fields used in Place Order
+               05 FILLER                   PIC X(842).
+      *    Fields used in Place Order, Cancel Order and Amend Order
            03 CA-ORDER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
                05 CA-USERID                PIC X(8).
                05 CA-CHARGE-DEPT           PIC X(8).
                05 CA-ITEM-REF-NUMBER       PIC 9(4).
                05 CA-QUANTITY-REQ          PIC 9(3).
-               05 FILLER                   PIC X(888).
+               05 CA-ORDER-ACTION-CD       PIC X(1).
+                   88 CA-ORDER-ACT-NEW         VALUE 'N'.
+                   88 CA-ORDER-ACT-CANCEL      VALUE 'C'.
+                   88 CA-ORDER-ACT-AMEND       VALUE 'A'.
+               05 FILLER                   PIC X(887).
+      *    Fields used in Inquire Backorder - who is waiting on stock
+      *    that is on order for a given item, and in what order
+           03 CA-INQUIRE-BACKORDER REDEFINES CA-REQUEST-SPECIFIC.
+               05 CA-BKO-ITEM-REF-REQ      PIC 9(4).
+               05 CA-BKO-COUNT             PIC 9(3).
+               05 CA-BKO-RESPONSE-DATA     PIC X(220).
+               05 CA-BKO-ENTRY REDEFINES CA-BKO-RESPONSE-DATA
+                               OCCURS 10 TIMES.
+                   07 CA-BKO-USERID        PIC X(8).
+                   07 CA-BKO-CHARGE-DEPT   PIC X(8).
+                   07 CA-BKO-QUANTITY      PIC 9(3).
+                   07 CA-BKO-QUEUE-POS     PIC 9(3).
+               05 FILLER                   PIC X(684).
+      *    Fields used in Inquire Catalog by Department, browsed
+      *    through the AIX path over CAT-DEPARTMENT (see DFH0XCRC)
+           03 CA-INQUIRE-DEPT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               05 CA-DEPT-START-REF        PIC 9(3).
+               05 CA-DEPT-LAST-ITEM-REF    PIC 9(4).
+               05 CA-DEPT-ITEM-COUNT       PIC 9(3).
+               05 CA-DEPT-INQUIRY-DATA     PIC X(900).
+               05 CA-DEPT-CAT-ITEM REDEFINES CA-DEPT-INQUIRY-DATA
+                               OCCURS 15 TIMES.
+                   07 CA-DEPT-ITEM-REF      PIC 9(4).
+                   07 CA-DEPT-DESCRIPTION   PIC X(40).
+                   07 CA-DEPT-DEPARTMENT    PIC 9(3).
+                   07 CA-DEPT-COST          PIC S9(5)V99 COMP-3.
+                   07 CA-DEPT-IN-STOCK      PIC 9(4).
+                   07 CA-DEPT-ON-ORDER      PIC 9(3).
+               05 FILLER                   PIC X(1).
