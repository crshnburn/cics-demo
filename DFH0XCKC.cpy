@@ -0,0 +1,36 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XCKC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Checkpoint/restart record for long-running *
+      *                     catalog batch drivers                      *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      One record per batch driver (keyed by CKP-JOB-ID) on the  *
+      *      checkpoint/restart file (file DFH0XCK, dataset CKPTFILE). *
+      *      A driver such as DFH0XEXP periodically rewrites its       *
+      *      record with the last CA-LAST-ITEM-REF it processed, and   *
+      *      reads it back on start-up to resume a browse that was     *
+      *      cancelled or abended part-way through, instead of always  *
+      *      starting again from item reference zero.  The record is   *
+      *      deleted when the driver completes a run normally, so the  *
+      *      next scheduled run starts from the beginning again.       *
+      *                                                                *
+      *        CKP-JOB-ID            Batch driver transaction/job id   *
+      *        CKP-LAST-ITEM-REF     Last item reference checkpointed  *
+      *        CKP-DATE-TIME         Date/time the checkpoint was      *
+      *                              taken, CCYYMMDDHHMMSS             *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - CHECKPOINT/RESTART    *
+      *                                   RECORD FOR DFH0XEXP         *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XCK-RECORD.
+           05 CKP-JOB-ID                PIC X(8).
+           05 CKP-LAST-ITEM-REF         PIC 9(4).
+           05 CKP-DATE-TIME             PIC X(14).
