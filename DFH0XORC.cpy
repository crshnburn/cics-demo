@@ -0,0 +1,49 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XORC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Open order file record layout for the      *
+      *                     example catalog application                *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This copybook defines the physical record on the open    *
+      *      order file (file DFH0XOR, dataset ORDFILE), keyed by     *
+      *      item reference number and user id.  One record is kept   *
+      *      per user per item while stock ordered on their behalf     *
+      *      is still outstanding, so that a later CANORD request      *
+      *      (cancel or amend) has something to cancel or reduce.      *
+      *                                                               *
+      *        OOR-KEY               Key - item ref + userid          *
+      *        OOR-ITEM-REF          Item reference number            *
+      *        OOR-USERID            User who placed the order        *
+      *        OOR-CHARGE-DEPT       Department charged for the order *
+      *        OOR-QUANTITY          Quantity still outstanding        *
+      *        OOR-BACKORDER-QTY     Of OOR-QUANTITY, how much is on   *
+      *                              backorder rather than already     *
+      *                              filled from CAT-IN-STOCK - lets    *
+      *                              a later cancel or amend put back   *
+      *                              the filled portion into stock and  *
+      *                              back the backordered portion out   *
+      *                              of CAT-ON-ORDER, instead of the     *
+      *                              other way around                   *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - OPEN ORDER RECORD FOR *
+      *                                   CANORD CANCEL/AMEND SUPPORT *
+      *   $D1=          260809 CATMGR   : ADD OOR-BACKORDER-QTY SO    *
+      *                                   CANCEL/AMEND CAN TELL HOW   *
+      *                                   MUCH OF THE ORDER WAS FILLED*
+      *                                   FROM STOCK VS BACKORDERED    *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XOR-RECORD.
+           05 OOR-KEY.
+               10 OOR-ITEM-REF          PIC 9(4).
+               10 OOR-USERID            PIC X(8).
+           05 OOR-CHARGE-DEPT           PIC X(8).
+           05 OOR-QUANTITY              PIC 9(3).
+           05 OOR-BACKORDER-QTY         PIC 9(3).
