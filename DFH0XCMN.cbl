@@ -0,0 +1,1083 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XCMN.
+       AUTHOR.        D MCARTHY.
+       INSTALLATION.  EXAMPLE CATALOG APPLICATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID = DFH0XCMN                                         *
+      *                                                               *
+      * DESCRIPTIVE NAME = Catalog Manager - business logic for the   *
+      *                     example catalog application                *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This is the catalog manager module for the example       *
+      *      catalog application.  It is called (LINKed to) with a    *
+      *      commarea mapped by DFH0XCP1, and drives the catalog       *
+      *      master file (DFH0XCT / dataset CATFILE) directly to      *
+      *      satisfy the following CA-REQUEST-ID values -             *
+      *                                                                *
+      *        INQCAT  Browse up to 15 catalog items starting at      *
+      *                CA-LIST-START-REF                              *
+      *        INQSGL  Retrieve a single catalog item                 *
+      *        ORDER   Place an order against a catalog item          *
+      *        CANORD  Cancel or reduce the quantity on an order       *
+      *                already placed by a CA-USERID/item pair         *
+      *        INQBKO  Inquire the backorder waitlist for an item      *
+      *        INQDPT  Browse up to 15 items for a department, via     *
+      *                the AIX path DFH0XCD over CAT-DEPARTMENT        *
+      *                                                                *
+      *      Every accepted ORDER request also spools a DFH0XAUC       *
+      *      audit record to the audit queue (ORDA) with the user,     *
+      *      charge department, item and quantity ordered, so there    *
+      *      is a durable record for finance or an auditor to pull.    *
+      *                                                                *
+      *      An ORDER request's CA-CHARGE-DEPT is validated against    *
+      *      the department master (DFH0XDP) before anything else is   *
+      *      done - an unknown or closed department is rejected with   *
+      *      CA-RETURN-CODE 30/31 and the catalog master and order      *
+      *      files are never touched.                                  *
+      *                                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW PROGRAM - INQCAT,       *
+      *                                   INQSGL AND ORDER REQUESTS   *
+      *   $D1=          260808 CATMGR   : ADD CANORD REQUEST - KEEP    *
+      *                                   OPEN ORDER FILE SO ORDERS    *
+      *                                   CAN BE CANCELLED OR AMENDED  *
+      *   $D2=          260808 CATMGR   : PLACE-ORDER NOW CHECKS       *
+      *                                   CAT-IN-STOCK, LOGS A          *
+      *                                   BACKORDER FOR ANY SHORTFALL   *
+      *                                   AND ADDS INQBKO WAITLIST      *
+      *                                   INQUIRY                       *
+      *   $D3=          260808 CATMGR   : ADD INQDPT - BROWSE THE      *
+      *                                   CATALOG BY DEPARTMENT VIA    *
+      *                                   THE DFH0XCD AIX PATH          *
+      *   $D4=          260808 CATMGR   : CAT-COST/CA-COST/CA-SNGL-    *
+      *                                   COST/CA-DEPT-COST CHANGED    *
+      *                                   FROM PIC X(6) TO PACKED      *
+      *                                   DECIMAL - NO LOGIC CHANGE    *
+      *                                   HERE, MOVES ARE NUMERIC TO   *
+      *                                   NUMERIC NOW                  *
+      *   $D5=          260808 CATMGR   : ADD 4300-LOG-AUDIT-ENTRY -   *
+      *                                   SPOOL A DFH0XAUC RECORD FOR  *
+      *                                   EVERY ACCEPTED ORDER         *
+      *   $D6=          260808 CATMGR   : ADD 4050-VALIDATE-CHARGE-    *
+      *                                   DEPT - REJECT ORDER REQUESTS *
+      *                                   WITH AN UNKNOWN OR CLOSED    *
+      *                                   CA-CHARGE-DEPT AGAINST THE   *
+      *                                   NEW DEPARTMENT MASTER        *
+      *   $D7=          260809 CATMGR   : 5000 NOW REJECTS AN          *
+      *                                   UNRECOGNIZED CA-ORDER-       *
+      *                                   ACTION-CD BEFORE TOUCHING    *
+      *                                   ANY FILE; EVERY WRITE/       *
+      *                                   REWRITE/DELETE/WRITEQ TD IN  *
+      *                                   THIS PROGRAM NOW CHECKS ITS  *
+      *                                   RESP THE SAME WAY THE READS  *
+      *                                   ALREADY DID; 6000-INQUIRE-   *
+      *                                   BACKORDER NOW RE-SORTS THE   *
+      *                                   ENTRIES IT COLLECTS INTO     *
+      *                                   ASCENDING CA-BKO-QUEUE-POS   *
+      *                                   ORDER SINCE BKO-KEY RETURNS  *
+      *                                   THEM IN USERID ORDER         *
+      *   $D8=          260809 CATMGR   : 6100-BROWSE-NEXT-BACKORDER   *
+      *                                   NOW SETS WS-END-OF-BROWSE-SW *
+      *                                   ON A FAILED READNEXT INSTEAD *
+      *                                   OF RESTORING BKO-ITEM-REF TO *
+      *                                   ITS OWN SEARCH VALUE, AND    *
+      *                                   6000'S BROWSE LOOP TESTS THE *
+      *                                   SWITCH INSTEAD OF RELYING ON *
+      *                                   KEY DATA ALONE, THE SAME WAY *
+      *                                   2100/7100/5310 ALREADY DO    *
+      *   $D9=          260809 CATMGR   : 4000-PLACE-ORDER NOW CHECKS  *
+      *                                   CA-NORMAL AFTER THE 4200 AND *
+      *                                   4100 PERFORMS AND EXITS ON   *
+      *                                   FAILURE INSTEAD OF STOMPING  *
+      *                                   THEIR RETURN CODE/MESSAGE    *
+      *                                   WITH THE UNCONDITIONAL       *
+      *                                   BACKORDERED MESSAGE AND THE  *
+      *                                   4300 AUDIT-ENTRY PERFORM     *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    CONSTANTS AND SWITCHES                                     *
+      *---------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05 WS-CATALOG-FILE          PIC X(8) VALUE 'DFH0XCT '.
+           05 WS-ORDER-FILE            PIC X(8) VALUE 'DFH0XOR '.
+           05 WS-BACKORDER-FILE        PIC X(8) VALUE 'DFH0XBK '.
+           05 WS-DEPT-PATH-FILE        PIC X(8) VALUE 'DFH0XCD '.
+           05 WS-DEPT-FILE             PIC X(8) VALUE 'DFH0XDP '.
+           05 WS-AUDIT-QUEUE           PIC X(4) VALUE 'ORDA'.
+
+       01  WS-RESP-CODES               COMP.
+           05 WS-RESP                  PIC S9(8).
+
+       01  WS-WORK-FIELDS.
+           05 WS-ITEM-COUNT            PIC 9(3) COMP VALUE 0.
+           05 WS-BROWSE-KEY            PIC 9(4).
+           05 WS-DELTA-QTY             PIC 9(3).
+           05 WS-REDUCE-QTY            PIC 9(3).
+           05 WS-STOCK-RESTORE-QTY     PIC 9(3).
+           05 WS-BACKORDER-RELEASE-QTY PIC 9(3).
+           05 WS-RELEASED-QUEUE-POS    PIC 9(3).
+           05 WS-BKO-SUB               PIC 9(3) COMP.
+           05 WS-SORT-I                PIC 9(3) COMP.
+           05 WS-SORT-J                PIC 9(3) COMP.
+           05 WS-SORT-MIN-SUB          PIC 9(3) COMP.
+           05 WS-DEPT-KEY              PIC 9(3).
+           05 WS-ABS-TIME              PIC S9(15) COMP-3.
+           05 WS-AUD-DATE               PIC X(8).
+           05 WS-AUD-TIME               PIC X(6).
+           05 WS-END-OF-BROWSE-SW      PIC X(1) VALUE 'N'.
+               88 WS-END-OF-BROWSE         VALUE 'Y'.
+
+       01  WS-BKO-SORT-SWAP.
+           05 WS-BKO-SORT-USERID       PIC X(8).
+           05 WS-BKO-SORT-CHARGE-DEPT  PIC X(8).
+           05 WS-BKO-SORT-QUANTITY     PIC 9(3).
+           05 WS-BKO-SORT-QUEUE-POS    PIC 9(3).
+
+      *    Catalog master record, read via the catalog file.
+           COPY DFH0XCRC.
+
+      *    Open order record, read/written via the order file.
+           COPY DFH0XORC.
+
+      *    Backorder waitlist record, read/written via the
+      *    backorder file.
+           COPY DFH0XBKC.
+
+      *    Order audit log record, spooled via the audit queue.
+           COPY DFH0XAUC.
+
+      *    Department master record, read via the department file.
+           COPY DFH0XDPC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DFH0XCP1.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE - DECODE THE REQUEST AND DISPATCH IT          *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE 00 TO CA-RETURN-CODE
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           EVALUATE TRUE
+               WHEN CA-REQ-INQUIRE-CAT
+                   PERFORM 2000-INQUIRE-CATALOG
+                       THRU 2000-INQUIRE-CATALOG-EXIT
+               WHEN CA-REQ-INQUIRE-SNGL
+                   PERFORM 3000-INQUIRE-SINGLE
+                       THRU 3000-INQUIRE-SINGLE-EXIT
+               WHEN CA-REQ-PLACE-ORDER
+                   PERFORM 4000-PLACE-ORDER
+                       THRU 4000-PLACE-ORDER-EXIT
+               WHEN CA-REQ-CANCEL-ORDER
+                   PERFORM 5000-CANCEL-AMEND-ORDER
+                       THRU 5000-CANCEL-AMEND-ORDER-EXIT
+               WHEN CA-REQ-INQUIRE-BACKORD
+                   PERFORM 6000-INQUIRE-BACKORDER
+                       THRU 6000-INQUIRE-BACKORDER-EXIT
+               WHEN CA-REQ-INQUIRE-DEPT
+                   PERFORM 7000-INQUIRE-DEPARTMENT
+                       THRU 7000-INQUIRE-DEPARTMENT-EXIT
+               WHEN OTHER
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'UNKNOWN CA-REQUEST-ID' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK
+           .
+      *****************************************************************
+      *    2000-INQUIRE-CATALOG - BROWSE UP TO 15 ITEMS STARTING       *
+      *    AT CA-LIST-START-REF, CONTINUING FROM CA-LAST-ITEM-REF      *
+      *****************************************************************
+       2000-INQUIRE-CATALOG.
+           MOVE 'N' TO WS-END-OF-BROWSE-SW
+           MOVE 0 TO WS-ITEM-COUNT
+           MOVE CA-LIST-START-REF TO WS-BROWSE-KEY
+
+           EXEC CICS STARTBR
+                     FILE(WS-CATALOG-FILE)
+                     RIDFLD(WS-BROWSE-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 01 TO CA-RETURN-CODE
+               MOVE 0 TO CA-ITEM-COUNT
+               MOVE 'NO CATALOG ITEMS FOUND' TO CA-RESPONSE-MESSAGE
+               GO TO 2000-INQUIRE-CATALOG-EXIT
+           END-IF
+
+           PERFORM 2100-BROWSE-NEXT-ITEM
+               UNTIL WS-END-OF-BROWSE
+                  OR WS-ITEM-COUNT = 15
+
+           EXEC CICS ENDBR
+                     FILE(WS-CATALOG-FILE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-ITEM-COUNT TO CA-ITEM-COUNT
+           IF WS-END-OF-BROWSE
+               MOVE 01 TO CA-RETURN-CODE
+               MOVE 'END OF CATALOG REACHED' TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       2000-INQUIRE-CATALOG-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-BROWSE-NEXT-ITEM - READ ONE ITEM AND FILE IT INTO      *
+      *    THE NEXT AVAILABLE CA-CAT-ITEM ENTRY                        *
+      *****************************************************************
+       2100-BROWSE-NEXT-ITEM.
+           EXEC CICS READNEXT
+                     FILE(WS-CATALOG-FILE)
+                     INTO(DFH0XCT-RECORD)
+                     RIDFLD(WS-BROWSE-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-END-OF-BROWSE-SW
+               GO TO 2100-BROWSE-NEXT-ITEM-EXIT
+           END-IF
+
+           ADD 1 TO WS-ITEM-COUNT
+           MOVE CAT-ITEM-REF    TO CA-ITEM-REF(WS-ITEM-COUNT)
+           MOVE CAT-DESCRIPTION TO CA-DESCRIPTION(WS-ITEM-COUNT)
+           MOVE CAT-DEPARTMENT  TO CA-DEPARTMENT(WS-ITEM-COUNT)
+           MOVE CAT-COST        TO CA-COST(WS-ITEM-COUNT)
+           MOVE CAT-IN-STOCK    TO IN-STOCK(WS-ITEM-COUNT)
+           MOVE CAT-ON-ORDER    TO ON-ORDER(WS-ITEM-COUNT)
+           MOVE CAT-ITEM-REF    TO CA-LAST-ITEM-REF
+           .
+       2100-BROWSE-NEXT-ITEM-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-INQUIRE-SINGLE - RETRIEVE ONE CATALOG ITEM             *
+      *****************************************************************
+       3000-INQUIRE-SINGLE.
+           MOVE CA-ITEM-REF-REQ TO WS-BROWSE-KEY
+
+           EXEC CICS READ
+                     FILE(WS-CATALOG-FILE)
+                     INTO(DFH0XCT-RECORD)
+                     RIDFLD(WS-BROWSE-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 20 TO CA-RETURN-CODE
+               MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+               GO TO 3000-INQUIRE-SINGLE-EXIT
+           END-IF
+
+           MOVE CAT-ITEM-REF    TO CA-SNGL-ITEM-REF
+           MOVE CAT-DESCRIPTION TO CA-SNGL-DESCRIPTION
+           MOVE CAT-DEPARTMENT  TO CA-SNGL-DEPARTMENT
+           MOVE CAT-COST        TO CA-SNGL-COST
+           MOVE CAT-IN-STOCK    TO IN-SNGL-STOCK
+           MOVE CAT-ON-ORDER    TO ON-SNGL-ORDER
+           .
+       3000-INQUIRE-SINGLE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4000-PLACE-ORDER - PLACE AN ORDER AGAINST A CATALOG ITEM    *
+      *****************************************************************
+       4000-PLACE-ORDER.
+           PERFORM 4050-VALIDATE-CHARGE-DEPT
+               THRU 4050-VALIDATE-CHARGE-DEPT-EXIT
+
+           IF NOT CA-NORMAL
+               GO TO 4000-PLACE-ORDER-EXIT
+           END-IF
+
+           MOVE CA-ITEM-REF-NUMBER TO WS-BROWSE-KEY
+
+           EXEC CICS READ
+                     FILE(WS-CATALOG-FILE)
+                     INTO(DFH0XCT-RECORD)
+                     RIDFLD(WS-BROWSE-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 20 TO CA-RETURN-CODE
+               MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+               GO TO 4000-PLACE-ORDER-EXIT
+           END-IF
+
+           MOVE 'ORDER ACCEPTED' TO CA-RESPONSE-MESSAGE
+           IF CA-QUANTITY-REQ NOT > CAT-IN-STOCK
+               SUBTRACT CA-QUANTITY-REQ FROM CAT-IN-STOCK
+               MOVE 0 TO WS-DELTA-QTY
+           ELSE
+               SUBTRACT CAT-IN-STOCK FROM CA-QUANTITY-REQ
+                   GIVING WS-DELTA-QTY
+               MOVE 0 TO CAT-IN-STOCK
+               ADD WS-DELTA-QTY TO CAT-ON-ORDER
+               PERFORM 4200-LOG-BACKORDER
+                   THRU 4200-LOG-BACKORDER-EXIT
+               IF NOT CA-NORMAL
+                   GO TO 4000-PLACE-ORDER-EXIT
+               END-IF
+               MOVE 'ORDER ACCEPTED - PART BACKORDERED'
+                   TO CA-RESPONSE-MESSAGE
+           END-IF
+
+           EXEC CICS REWRITE
+                     FILE(WS-CATALOG-FILE)
+                     FROM(DFH0XCT-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CATALOG UPDATE FAILED' TO CA-RESPONSE-MESSAGE
+               GO TO 4000-PLACE-ORDER-EXIT
+           END-IF
+
+           PERFORM 4100-RECORD-OPEN-ORDER
+               THRU 4100-RECORD-OPEN-ORDER-EXIT
+
+           IF NOT CA-NORMAL
+               GO TO 4000-PLACE-ORDER-EXIT
+           END-IF
+
+           PERFORM 4300-LOG-AUDIT-ENTRY
+               THRU 4300-LOG-AUDIT-ENTRY-EXIT
+           .
+       4000-PLACE-ORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4050-VALIDATE-CHARGE-DEPT - REJECT THE ORDER UP FRONT IF   *
+      *    CA-CHARGE-DEPT IS UNKNOWN OR CLOSED ON THE DEPARTMENT       *
+      *    MASTER                                                     *
+      *****************************************************************
+       4050-VALIDATE-CHARGE-DEPT.
+           MOVE CA-CHARGE-DEPT TO DEP-DEPT-CODE
+
+           EXEC CICS READ
+                     FILE(WS-DEPT-FILE)
+                     INTO(DFH0XDP-RECORD)
+                     RIDFLD(DEP-DEPT-CODE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 30 TO CA-RETURN-CODE
+               MOVE 'CHARGE DEPARTMENT NOT FOUND' TO CA-RESPONSE-MESSAGE
+               GO TO 4050-VALIDATE-CHARGE-DEPT-EXIT
+           END-IF
+
+           IF DEP-DEPT-CLOSED-STAT
+               MOVE 31 TO CA-RETURN-CODE
+               MOVE 'CHARGE DEPARTMENT IS CLOSED' TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       4050-VALIDATE-CHARGE-DEPT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4100-RECORD-OPEN-ORDER - KEEP THE OPEN ORDER FILE CURRENT   *
+      *    SO A LATER CANORD REQUEST HAS SOMETHING TO ACT ON.  WS-     *
+      *    DELTA-QTY IS THE PORTION OF THIS REQUEST THAT WENT TO       *
+      *    BACKORDER (ZERO IF IT WAS FILLED ENTIRELY FROM STOCK) AND   *
+      *    ACCUMULATES INTO OOR-BACKORDER-QTY SO A LATER CANCEL OR      *
+      *    AMEND CAN TELL HOW MUCH OF THE OPEN ORDER TO PUT BACK INTO   *
+      *    STOCK VERSUS BACK OUT OF CAT-ON-ORDER                        *
+      *****************************************************************
+       4100-RECORD-OPEN-ORDER.
+           MOVE CA-ITEM-REF-NUMBER TO OOR-ITEM-REF
+           MOVE CA-USERID          TO OOR-USERID
+
+           EXEC CICS READ
+                     FILE(WS-ORDER-FILE)
+                     INTO(DFH0XOR-RECORD)
+                     RIDFLD(OOR-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD CA-QUANTITY-REQ TO OOR-QUANTITY
+               ADD WS-DELTA-QTY    TO OOR-BACKORDER-QTY
+               EXEC CICS REWRITE
+                         FILE(WS-ORDER-FILE)
+                         FROM(DFH0XOR-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'OPEN ORDER RECORD UPDATE FAILED'
+                       TO CA-RESPONSE-MESSAGE
+               END-IF
+           ELSE
+               MOVE CA-ITEM-REF-NUMBER TO OOR-ITEM-REF
+               MOVE CA-USERID          TO OOR-USERID
+               MOVE CA-CHARGE-DEPT     TO OOR-CHARGE-DEPT
+               MOVE CA-QUANTITY-REQ    TO OOR-QUANTITY
+               MOVE WS-DELTA-QTY       TO OOR-BACKORDER-QTY
+               EXEC CICS WRITE
+                         FILE(WS-ORDER-FILE)
+                         FROM(DFH0XOR-RECORD)
+                         RIDFLD(OOR-KEY)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'OPEN ORDER RECORD WRITE FAILED'
+                       TO CA-RESPONSE-MESSAGE
+               END-IF
+           END-IF
+           .
+       4100-RECORD-OPEN-ORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4200-LOG-BACKORDER - RECORD (OR ADD TO) THE REQUESTING     *
+      *    USER'S PLACE ON THE ITEM'S BACKORDER WAITLIST               *
+      *****************************************************************
+       4200-LOG-BACKORDER.
+           MOVE CA-ITEM-REF-NUMBER TO BKO-ITEM-REF
+           MOVE CA-USERID          TO BKO-USERID
+
+           EXEC CICS READ
+                     FILE(WS-BACKORDER-FILE)
+                     INTO(DFH0XBK-RECORD)
+                     RIDFLD(BKO-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD WS-DELTA-QTY TO BKO-QUANTITY
+               EXEC CICS REWRITE
+                         FILE(WS-BACKORDER-FILE)
+                         FROM(DFH0XBK-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'BACKORDER RECORD UPDATE FAILED'
+                       TO CA-RESPONSE-MESSAGE
+               END-IF
+           ELSE
+               ADD 1 TO CAT-BACKORDER-SEQ
+               MOVE CA-ITEM-REF-NUMBER TO BKO-ITEM-REF
+               MOVE CA-USERID          TO BKO-USERID
+               MOVE CA-CHARGE-DEPT     TO BKO-CHARGE-DEPT
+               MOVE WS-DELTA-QTY       TO BKO-QUANTITY
+               MOVE CAT-BACKORDER-SEQ  TO BKO-QUEUE-POS
+               EXEC CICS ASKTIME
+                         ABSTIME(WS-ABS-TIME)
+               END-EXEC
+               EXEC CICS FORMATTIME
+                         ABSTIME(WS-ABS-TIME)
+                         YYYYMMDD(BKO-DATE-LOGGED)
+               END-EXEC
+               EXEC CICS WRITE
+                         FILE(WS-BACKORDER-FILE)
+                         FROM(DFH0XBK-RECORD)
+                         RIDFLD(BKO-KEY)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'BACKORDER RECORD WRITE FAILED'
+                       TO CA-RESPONSE-MESSAGE
+               END-IF
+           END-IF
+           .
+       4200-LOG-BACKORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4300-LOG-AUDIT-ENTRY - SPOOL A DURABLE RECORD OF THIS       *
+      *    ACCEPTED ORDER TO THE AUDIT QUEUE                          *
+      *****************************************************************
+       4300-LOG-AUDIT-ENTRY.
+           MOVE CA-USERID          TO AUD-USERID
+           MOVE CA-CHARGE-DEPT     TO AUD-CHARGE-DEPT
+           MOVE CA-ITEM-REF-NUMBER TO AUD-ITEM-REF
+           MOVE CA-QUANTITY-REQ    TO AUD-QUANTITY
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABS-TIME)
+                     YYYYMMDD(WS-AUD-DATE)
+                     TIME(WS-AUD-TIME)
+           END-EXEC
+
+           STRING WS-AUD-DATE DELIMITED BY SIZE
+                  WS-AUD-TIME DELIMITED BY SIZE
+                  INTO AUD-DATE-TIME
+           END-STRING
+
+           EXEC CICS WRITEQ TD
+                     QUEUE(WS-AUDIT-QUEUE)
+                     FROM(DFH0XAU-RECORD)
+                     LENGTH(LENGTH OF DFH0XAU-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'ORDER ACCEPTED BUT AUDIT LOG WRITE FAILED'
+                   TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       4300-LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-CANCEL-AMEND-ORDER - CANCEL AN OPEN ORDER OUTRIGHT, OR *
+      *    REDUCE ITS QUANTITY, FOR A GIVEN USERID/ITEM-REF PAIR       *
+      *****************************************************************
+       5000-CANCEL-AMEND-ORDER.
+           IF NOT (CA-ORDER-ACT-CANCEL OR CA-ORDER-ACT-AMEND)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'INVALID ORDER ACTION CODE' TO CA-RESPONSE-MESSAGE
+               GO TO 5000-CANCEL-AMEND-ORDER-EXIT
+           END-IF
+
+           MOVE CA-ITEM-REF-NUMBER TO OOR-ITEM-REF
+           MOVE CA-USERID          TO OOR-USERID
+
+           EXEC CICS READ
+                     FILE(WS-ORDER-FILE)
+                     INTO(DFH0XOR-RECORD)
+                     RIDFLD(OOR-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 21 TO CA-RETURN-CODE
+               MOVE 'NO OPEN ORDER FOUND FOR USER/ITEM'
+                   TO CA-RESPONSE-MESSAGE
+               GO TO 5000-CANCEL-AMEND-ORDER-EXIT
+           END-IF
+
+           IF CA-ORDER-ACT-AMEND
+              AND CA-QUANTITY-REQ NOT LESS THAN OOR-QUANTITY
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'AMEND QUANTITY MUST BE LESS THAN OPEN QUANTITY'
+                   TO CA-RESPONSE-MESSAGE
+               EXEC CICS UNLOCK
+                         FILE(WS-ORDER-FILE)
+               END-EXEC
+               GO TO 5000-CANCEL-AMEND-ORDER-EXIT
+           END-IF
+
+           PERFORM 5100-ADJUST-CATALOG-ON-ORDER
+               THRU 5100-ADJUST-CATALOG-ON-ORDER-EXIT
+
+           IF NOT CA-NORMAL
+               EXEC CICS UNLOCK
+                         FILE(WS-ORDER-FILE)
+               END-EXEC
+               GO TO 5000-CANCEL-AMEND-ORDER-EXIT
+           END-IF
+
+           IF WS-BACKORDER-RELEASE-QTY > 0
+               PERFORM 5200-RELEASE-BACKORDER
+                   THRU 5200-RELEASE-BACKORDER-EXIT
+               IF NOT CA-NORMAL
+                   EXEC CICS UNLOCK
+                             FILE(WS-ORDER-FILE)
+                   END-EXEC
+                   GO TO 5000-CANCEL-AMEND-ORDER-EXIT
+               END-IF
+           END-IF
+
+           IF CA-ORDER-ACT-CANCEL OR CA-QUANTITY-REQ = 0
+               EXEC CICS DELETE
+                         FILE(WS-ORDER-FILE)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'ORDER CANCELLED' TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'ORDER CANCEL FAILED' TO CA-RESPONSE-MESSAGE
+               END-IF
+           ELSE
+               SUBTRACT WS-BACKORDER-RELEASE-QTY FROM OOR-BACKORDER-QTY
+               MOVE CA-QUANTITY-REQ TO OOR-QUANTITY
+               EXEC CICS REWRITE
+                         FILE(WS-ORDER-FILE)
+                         FROM(DFH0XOR-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'ORDER QUANTITY REDUCED' TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'ORDER AMEND FAILED' TO CA-RESPONSE-MESSAGE
+               END-IF
+           END-IF
+           .
+       5000-CANCEL-AMEND-ORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5100-ADJUST-CATALOG-ON-ORDER - OF THE QUANTITY BEING TAKEN  *
+      *    OFF THIS OPEN ORDER, PUT THE PORTION THAT WAS ALREADY       *
+      *    FILLED FROM STOCK BACK INTO CAT-IN-STOCK, AND BACK ONLY THE *
+      *    STILL-BACKORDERED PORTION OUT OF CAT-ON-ORDER.  SETS        *
+      *    WS-BACKORDER-RELEASE-QTY FOR 5200-RELEASE-BACKORDER TO      *
+      *    REDUCE OR REMOVE THE MATCHING WAITLIST ENTRY, IF ANY        *
+      *****************************************************************
+       5100-ADJUST-CATALOG-ON-ORDER.
+           MOVE 0 TO WS-BACKORDER-RELEASE-QTY
+           MOVE OOR-ITEM-REF TO WS-BROWSE-KEY
+
+           EXEC CICS READ
+                     FILE(WS-CATALOG-FILE)
+                     INTO(DFH0XCT-RECORD)
+                     RIDFLD(WS-BROWSE-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CATALOG ITEM NOT FOUND FOR CANCEL/AMEND'
+                   TO CA-RESPONSE-MESSAGE
+               GO TO 5100-ADJUST-CATALOG-ON-ORDER-EXIT
+           END-IF
+
+           IF CA-ORDER-ACT-CANCEL
+               MOVE OOR-QUANTITY TO WS-REDUCE-QTY
+           ELSE
+               SUBTRACT CA-QUANTITY-REQ FROM OOR-QUANTITY
+                   GIVING WS-REDUCE-QTY
+           END-IF
+
+           IF WS-REDUCE-QTY NOT GREATER THAN OOR-BACKORDER-QTY
+               MOVE WS-REDUCE-QTY TO WS-BACKORDER-RELEASE-QTY
+               MOVE 0 TO WS-STOCK-RESTORE-QTY
+           ELSE
+               MOVE OOR-BACKORDER-QTY TO WS-BACKORDER-RELEASE-QTY
+               SUBTRACT OOR-BACKORDER-QTY FROM WS-REDUCE-QTY
+                   GIVING WS-STOCK-RESTORE-QTY
+           END-IF
+
+           SUBTRACT WS-BACKORDER-RELEASE-QTY FROM CAT-ON-ORDER
+           ADD WS-STOCK-RESTORE-QTY TO CAT-IN-STOCK
+
+           EXEC CICS REWRITE
+                     FILE(WS-CATALOG-FILE)
+                     FROM(DFH0XCT-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CATALOG UPDATE FAILED ON CANCEL/AMEND'
+                   TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       5100-ADJUST-CATALOG-ON-ORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5200-RELEASE-BACKORDER - REDUCE, OR REMOVE OUTRIGHT, THE    *
+      *    WAITLIST ENTRY FOR THIS USER/ITEM BY WS-BACKORDER-RELEASE-  *
+      *    QTY SO A CANCELLED OR AMENDED ORDER DOES NOT LEAVE AN       *
+      *    ORPHANED ENTRY THAT INQBKO KEEPS REPORTING FOREVER          *
+      *****************************************************************
+       5200-RELEASE-BACKORDER.
+           MOVE OOR-ITEM-REF TO BKO-ITEM-REF
+           MOVE OOR-USERID   TO BKO-USERID
+
+           EXEC CICS READ
+                     FILE(WS-BACKORDER-FILE)
+                     INTO(DFH0XBK-RECORD)
+                     RIDFLD(BKO-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO 5200-RELEASE-BACKORDER-EXIT
+           END-IF
+
+           MOVE BKO-QUEUE-POS TO WS-RELEASED-QUEUE-POS
+
+           IF WS-BACKORDER-RELEASE-QTY NOT LESS THAN BKO-QUANTITY
+               EXEC CICS DELETE
+                         FILE(WS-BACKORDER-FILE)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 5300-RENUMBER-BACKORDER-QUEUE
+                       THRU 5300-RENUMBER-BACKORDER-QUEUE-EXIT
+               ELSE
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'BACKORDER DELETE FAILED' TO CA-RESPONSE-MESSAGE
+               END-IF
+           ELSE
+               SUBTRACT WS-BACKORDER-RELEASE-QTY FROM BKO-QUANTITY
+               EXEC CICS REWRITE
+                         FILE(WS-BACKORDER-FILE)
+                         FROM(DFH0XBK-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 90 TO CA-RETURN-CODE
+                   MOVE 'BACKORDER UPDATE FAILED' TO CA-RESPONSE-MESSAGE
+               END-IF
+           END-IF
+           .
+       5200-RELEASE-BACKORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5300-RENUMBER-BACKORDER-QUEUE - A WAITLIST ENTRY WAS        *
+      *    REMOVED AT WS-RELEASED-QUEUE-POS; MOVE EVERYONE BEHIND IT   *
+      *    FOR THIS ITEM UP ONE PLACE                                 *
+      *****************************************************************
+       5300-RENUMBER-BACKORDER-QUEUE.
+           MOVE OOR-ITEM-REF TO BKO-ITEM-REF
+           MOVE LOW-VALUES   TO BKO-USERID
+
+           EXEC CICS STARTBR
+                     FILE(WS-BACKORDER-FILE)
+                     RIDFLD(BKO-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'N' TO WS-END-OF-BROWSE-SW
+           PERFORM 5310-RENUMBER-NEXT-ENTRY
+               THRU 5310-RENUMBER-NEXT-ENTRY-EXIT
+               UNTIL WS-END-OF-BROWSE
+
+           EXEC CICS ENDBR
+                     FILE(WS-BACKORDER-FILE)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+       5300-RENUMBER-BACKORDER-QUEUE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5310-RENUMBER-NEXT-ENTRY - BROWSE ONE MORE WAITLIST ENTRY   *
+      *    FOR THE ITEM AND, IF IT WAS BEHIND THE ONE JUST REMOVED,    *
+      *    RE-READ IT FOR UPDATE AND DECREMENT ITS QUEUE POSITION      *
+      *****************************************************************
+       5310-RENUMBER-NEXT-ENTRY.
+           EXEC CICS READNEXT
+                     FILE(WS-BACKORDER-FILE)
+                     INTO(DFH0XBK-RECORD)
+                     RIDFLD(BKO-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              OR BKO-ITEM-REF NOT = OOR-ITEM-REF
+               SET WS-END-OF-BROWSE TO TRUE
+               GO TO 5310-RENUMBER-NEXT-ENTRY-EXIT
+           END-IF
+
+           IF BKO-QUEUE-POS > WS-RELEASED-QUEUE-POS
+               EXEC CICS READ
+                         FILE(WS-BACKORDER-FILE)
+                         INTO(DFH0XBK-RECORD)
+                         RIDFLD(BKO-KEY)
+                         UPDATE
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   SUBTRACT 1 FROM BKO-QUEUE-POS
+                   EXEC CICS REWRITE
+                             FILE(WS-BACKORDER-FILE)
+                             FROM(DFH0XBK-RECORD)
+                             RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 90 TO CA-RETURN-CODE
+                       MOVE 'BACKORDER QUEUE RENUMBER FAILED'
+                           TO CA-RESPONSE-MESSAGE
+                       SET WS-END-OF-BROWSE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+       5310-RENUMBER-NEXT-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-INQUIRE-BACKORDER - RETURN UP TO 10 BACKORDER          *
+      *    WAITLIST ENTRIES FOR A GIVEN ITEM, IN QUEUE POSITION ORDER  *
+      *****************************************************************
+       6000-INQUIRE-BACKORDER.
+           MOVE 'N' TO WS-END-OF-BROWSE-SW
+           MOVE 0 TO CA-BKO-COUNT
+           MOVE CA-BKO-ITEM-REF-REQ TO BKO-ITEM-REF
+           MOVE LOW-VALUES          TO BKO-USERID
+
+           EXEC CICS STARTBR
+                     FILE(WS-BACKORDER-FILE)
+                     RIDFLD(BKO-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 22 TO CA-RETURN-CODE
+               MOVE 'NO BACKORDERS FOUND FOR ITEM'
+                   TO CA-RESPONSE-MESSAGE
+               GO TO 6000-INQUIRE-BACKORDER-EXIT
+           END-IF
+
+           PERFORM 6100-BROWSE-NEXT-BACKORDER
+               UNTIL CA-BKO-COUNT = 10
+                  OR WS-END-OF-BROWSE
+                  OR BKO-ITEM-REF NOT = CA-BKO-ITEM-REF-REQ
+
+           EXEC CICS ENDBR
+                     FILE(WS-BACKORDER-FILE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF CA-BKO-COUNT = 0
+               MOVE 22 TO CA-RETURN-CODE
+               MOVE 'NO BACKORDERS FOUND FOR ITEM'
+                   TO CA-RESPONSE-MESSAGE
+           ELSE
+               IF CA-BKO-COUNT > 1
+                   PERFORM 6200-SORT-BACKORDER-ENTRIES
+                       THRU 6200-SORT-BACKORDER-ENTRIES-EXIT
+               END-IF
+           END-IF
+           .
+       6000-INQUIRE-BACKORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6100-BROWSE-NEXT-BACKORDER - READ ONE WAITLIST ENTRY AND    *
+      *    FILE IT INTO THE NEXT AVAILABLE CA-BKO-ENTRY                *
+      *****************************************************************
+       6100-BROWSE-NEXT-BACKORDER.
+           EXEC CICS READNEXT
+                     FILE(WS-BACKORDER-FILE)
+                     INTO(DFH0XBK-RECORD)
+                     RIDFLD(BKO-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-END-OF-BROWSE-SW
+               GO TO 6100-BROWSE-NEXT-BACKORDER-EXIT
+           END-IF
+
+           IF BKO-ITEM-REF = CA-BKO-ITEM-REF-REQ
+               ADD 1 TO CA-BKO-COUNT
+               MOVE CA-BKO-COUNT  TO WS-BKO-SUB
+               MOVE BKO-USERID      TO CA-BKO-USERID(WS-BKO-SUB)
+               MOVE BKO-CHARGE-DEPT TO CA-BKO-CHARGE-DEPT(WS-BKO-SUB)
+               MOVE BKO-QUANTITY    TO CA-BKO-QUANTITY(WS-BKO-SUB)
+               MOVE BKO-QUEUE-POS   TO CA-BKO-QUEUE-POS(WS-BKO-SUB)
+           END-IF
+           .
+       6100-BROWSE-NEXT-BACKORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6200-SORT-BACKORDER-ENTRIES - BKO-KEY IS ITEM-REF + USERID, *
+      *    SO 6100-BROWSE-NEXT-BACKORDER FILLS CA-BKO-ENTRY IN USERID  *
+      *    ORDER, NOT WAITLIST ORDER.  RE-SORT THE (AT MOST 10)        *
+      *    ENTRIES JUST COLLECTED INTO ASCENDING CA-BKO-QUEUE-POS      *
+      *    ORDER WITH A SIMPLE SELECTION SORT SO CALLERS SEE WHO IS    *
+      *    AHEAD OF WHOM ON THE WAITLIST                               *
+      *****************************************************************
+       6200-SORT-BACKORDER-ENTRIES.
+           MOVE 1 TO WS-SORT-I
+           PERFORM 6210-SORT-ONE-PASS
+               THRU 6210-SORT-ONE-PASS-EXIT
+               UNTIL WS-SORT-I NOT LESS THAN CA-BKO-COUNT
+           .
+       6200-SORT-BACKORDER-ENTRIES-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6210-SORT-ONE-PASS - FIND THE ENTRY WITH THE LOWEST QUEUE   *
+      *    POSITION AT OR AFTER WS-SORT-I AND SWAP IT INTO PLACE       *
+      *****************************************************************
+       6210-SORT-ONE-PASS.
+           MOVE WS-SORT-I TO WS-SORT-MIN-SUB
+           COMPUTE WS-SORT-J = WS-SORT-I + 1
+
+           PERFORM 6220-SORT-FIND-MIN
+               THRU 6220-SORT-FIND-MIN-EXIT
+               UNTIL WS-SORT-J > CA-BKO-COUNT
+
+           IF WS-SORT-MIN-SUB NOT = WS-SORT-I
+               PERFORM 6230-SORT-SWAP-ENTRIES
+                   THRU 6230-SORT-SWAP-ENTRIES-EXIT
+           END-IF
+
+           ADD 1 TO WS-SORT-I
+           .
+       6210-SORT-ONE-PASS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6220-SORT-FIND-MIN - COMPARE ONE MORE ENTRY'S QUEUE         *
+      *    POSITION AGAINST THE LOWEST FOUND SO FAR THIS PASS          *
+      *****************************************************************
+       6220-SORT-FIND-MIN.
+           IF CA-BKO-QUEUE-POS(WS-SORT-J) <
+              CA-BKO-QUEUE-POS(WS-SORT-MIN-SUB)
+               MOVE WS-SORT-J TO WS-SORT-MIN-SUB
+           END-IF
+           ADD 1 TO WS-SORT-J
+           .
+       6220-SORT-FIND-MIN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6230-SORT-SWAP-ENTRIES - EXCHANGE CA-BKO-ENTRY(WS-SORT-I)   *
+      *    AND CA-BKO-ENTRY(WS-SORT-MIN-SUB) VIA WS-BKO-SORT-SWAP      *
+      *****************************************************************
+       6230-SORT-SWAP-ENTRIES.
+           MOVE CA-BKO-USERID(WS-SORT-I)
+               TO WS-BKO-SORT-USERID
+           MOVE CA-BKO-CHARGE-DEPT(WS-SORT-I)
+               TO WS-BKO-SORT-CHARGE-DEPT
+           MOVE CA-BKO-QUANTITY(WS-SORT-I)
+               TO WS-BKO-SORT-QUANTITY
+           MOVE CA-BKO-QUEUE-POS(WS-SORT-I)
+               TO WS-BKO-SORT-QUEUE-POS
+
+           MOVE CA-BKO-USERID(WS-SORT-MIN-SUB)
+               TO CA-BKO-USERID(WS-SORT-I)
+           MOVE CA-BKO-CHARGE-DEPT(WS-SORT-MIN-SUB)
+               TO CA-BKO-CHARGE-DEPT(WS-SORT-I)
+           MOVE CA-BKO-QUANTITY(WS-SORT-MIN-SUB)
+               TO CA-BKO-QUANTITY(WS-SORT-I)
+           MOVE CA-BKO-QUEUE-POS(WS-SORT-MIN-SUB)
+               TO CA-BKO-QUEUE-POS(WS-SORT-I)
+
+           MOVE WS-BKO-SORT-USERID
+               TO CA-BKO-USERID(WS-SORT-MIN-SUB)
+           MOVE WS-BKO-SORT-CHARGE-DEPT
+               TO CA-BKO-CHARGE-DEPT(WS-SORT-MIN-SUB)
+           MOVE WS-BKO-SORT-QUANTITY
+               TO CA-BKO-QUANTITY(WS-SORT-MIN-SUB)
+           MOVE WS-BKO-SORT-QUEUE-POS
+               TO CA-BKO-QUEUE-POS(WS-SORT-MIN-SUB)
+           .
+       6230-SORT-SWAP-ENTRIES-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7000-INQUIRE-DEPARTMENT - BROWSE UP TO 15 ITEMS FOR A       *
+      *    DEPARTMENT VIA THE AIX PATH DFH0XCD OVER CAT-DEPARTMENT,    *
+      *    CONTINUING PAST CA-DEPT-LAST-ITEM-REF                       *
+      *****************************************************************
+       7000-INQUIRE-DEPARTMENT.
+           MOVE 'N' TO WS-END-OF-BROWSE-SW
+           MOVE 0 TO WS-ITEM-COUNT
+           MOVE CA-DEPT-START-REF TO WS-DEPT-KEY
+
+           EXEC CICS STARTBR
+                     FILE(WS-DEPT-PATH-FILE)
+                     RIDFLD(WS-DEPT-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 01 TO CA-RETURN-CODE
+               MOVE 0 TO CA-DEPT-ITEM-COUNT
+               MOVE 'NO ITEMS FOUND FOR DEPARTMENT'
+                   TO CA-RESPONSE-MESSAGE
+               GO TO 7000-INQUIRE-DEPARTMENT-EXIT
+           END-IF
+
+           PERFORM 7100-BROWSE-NEXT-DEPT-ITEM
+               UNTIL WS-END-OF-BROWSE
+                  OR WS-ITEM-COUNT = 15
+
+           EXEC CICS ENDBR
+                     FILE(WS-DEPT-PATH-FILE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-ITEM-COUNT TO CA-DEPT-ITEM-COUNT
+           IF WS-END-OF-BROWSE
+               MOVE 01 TO CA-RETURN-CODE
+               MOVE 'END OF DEPARTMENT REACHED' TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       7000-INQUIRE-DEPARTMENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7100-BROWSE-NEXT-DEPT-ITEM - READ ONE ITEM VIA THE AIX      *
+      *    PATH, SKIPPING ANY ALREADY RETURNED ON A PRIOR PAGE, AND    *
+      *    STOPPING WHEN THE NEXT ALTERNATE KEY IS A NEW DEPARTMENT    *
+      *****************************************************************
+       7100-BROWSE-NEXT-DEPT-ITEM.
+           EXEC CICS READNEXT
+                     FILE(WS-DEPT-PATH-FILE)
+                     INTO(DFH0XCT-RECORD)
+                     RIDFLD(WS-DEPT-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-END-OF-BROWSE-SW
+               GO TO 7100-BROWSE-NEXT-DEPT-ITEM-EXIT
+           END-IF
+
+           IF CAT-DEPARTMENT NOT = CA-DEPT-START-REF
+               MOVE 'Y' TO WS-END-OF-BROWSE-SW
+               GO TO 7100-BROWSE-NEXT-DEPT-ITEM-EXIT
+           END-IF
+
+           IF CAT-ITEM-REF NOT > CA-DEPT-LAST-ITEM-REF
+               GO TO 7100-BROWSE-NEXT-DEPT-ITEM-EXIT
+           END-IF
+
+           ADD 1 TO WS-ITEM-COUNT
+           MOVE CAT-ITEM-REF    TO CA-DEPT-ITEM-REF(WS-ITEM-COUNT)
+           MOVE CAT-DESCRIPTION TO CA-DEPT-DESCRIPTION(WS-ITEM-COUNT)
+           MOVE CAT-DEPARTMENT  TO CA-DEPT-DEPARTMENT(WS-ITEM-COUNT)
+           MOVE CAT-COST        TO CA-DEPT-COST(WS-ITEM-COUNT)
+           MOVE CAT-IN-STOCK    TO CA-DEPT-IN-STOCK(WS-ITEM-COUNT)
+           MOVE CAT-ON-ORDER    TO CA-DEPT-ON-ORDER(WS-ITEM-COUNT)
+           MOVE CAT-ITEM-REF    TO CA-DEPT-LAST-ITEM-REF
+           .
+       7100-BROWSE-NEXT-DEPT-ITEM-EXIT.
+           EXIT.
