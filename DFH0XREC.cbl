@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XREC.
+       AUTHOR.        D MCARTHY.
+       INSTALLATION.  EXAMPLE CATALOG APPLICATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID = DFH0XREC                                         *
+      *                                                               *
+      * DESCRIPTIVE NAME = Nightly stock reconciliation report        *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      Batch job reading a physical stock count file (item ref  *
+      *      plus counted quantity) and comparing each count against  *
+      *      the catalog master's CAT-IN-STOCK and CAT-ON-ORDER        *
+      *      fields.  Any item whose variance (book stock less         *
+      *      counted stock) exceeds WS-TOLERANCE is flagged on the     *
+      *      discrepancy report, along with items counted that are     *
+      *      not on the catalog master at all.                         *
+      *                                                                *
+      *      Run as an ordinary MVS batch job step, against the        *
+      *      catalog master while CICS is down (or via an alternate    *
+      *      index / RLS path when CICS is up) so the report reflects  *
+      *      one consistent, static snapshot of the master.            *
+      *                                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW PROGRAM - NIGHTLY STOCK *
+      *                                   RECONCILIATION REPORT       *
+      *   $D1=          260809 CATMGR   : WS-DETAIL-LINE TRAILING     *
+      *                                   FILLER RESIZED TO X(56) SO  *
+      *                                   THE RECORD TOTALS 132 BYTES *
+      *                                   TO MATCH REPORT-LINE        *
+      *   $D2=          260809 CATMGR   : OPENS AND WRITES AGAINST    *
+      *                                   ALL THREE FILES NOW CHECK   *
+      *                                   WS-CATALOG-STATUS/          *
+      *                                   WS-PHYSCNT-STATUS/          *
+      *                                   WS-REPORT-STATUS AND ABEND  *
+      *                                   VIA 9900-ABEND-RUN ON       *
+      *                                   FAILURE INSTEAD OF RUNNING  *
+      *                                   ON TO PRODUCE A SILENT OR   *
+      *                                   TRUNCATED REPORT            *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE   ASSIGN TO CATFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CAT-ITEM-REF
+                  FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT PHYSICAL-COUNT-FILE ASSIGN TO PHYSCNT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PHYSCNT-STATUS.
+
+           SELECT DISCREPANCY-REPORT ASSIGN TO RECRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DFH0XCRC.
+
+       FD  PHYSICAL-COUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DFH0XPHC.
+
+       FD  DISCREPANCY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    CONSTANTS AND SWITCHES                                     *
+      *---------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05 WS-TOLERANCE              PIC 9(5) VALUE 00005.
+
+       01  WS-FILE-STATUSES.
+           05 WS-CATALOG-STATUS        PIC X(2).
+               88 WS-CATALOG-OK             VALUE '00'.
+               88 WS-CATALOG-NOT-FOUND      VALUE '23'.
+           05 WS-PHYSCNT-STATUS        PIC X(2).
+               88 WS-PHYSCNT-OK             VALUE '00'.
+               88 WS-PHYSCNT-EOF            VALUE '10'.
+           05 WS-REPORT-STATUS         PIC X(2).
+               88 WS-REPORT-OK              VALUE '00'.
+
+       01  WS-ABEND-MESSAGE            PIC X(60).
+
+       01  WS-SWITCHES.
+           05 WS-PHYSCNT-EOF-SW        PIC X(1) VALUE 'N'.
+               88 WS-END-OF-PHYSCNT        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-COUNTS-READ           PIC 9(7) VALUE 0.
+           05 WS-ITEMS-NOT-FOUND       PIC 9(7) VALUE 0.
+           05 WS-ITEMS-OVER-TOLERANCE  PIC 9(7) VALUE 0.
+
+       01  WS-VARIANCE-FIELDS.
+           05 WS-VARIANCE               PIC S9(5).
+           05 WS-ABS-VARIANCE           PIC 9(5).
+
+       01  WS-HEADING-1.
+           05 FILLER  PIC X(20) VALUE 'DFH0XREC'.
+           05 FILLER  PIC X(45)
+                      VALUE 'CATALOG STOCK RECONCILIATION REPORT'.
+           05 FILLER  PIC X(67) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05 FILLER  PIC X(8)  VALUE 'ITEM REF'.
+           05 FILLER  PIC X(4)  VALUE SPACE.
+           05 FILLER  PIC X(11) VALUE 'BOOK STOCK'.
+           05 FILLER  PIC X(4)  VALUE SPACE.
+           05 FILLER  PIC X(13) VALUE 'COUNTED STOCK'.
+           05 FILLER  PIC X(4)  VALUE SPACE.
+           05 FILLER  PIC X(8)  VALUE 'VARIANCE'.
+           05 FILLER  PIC X(4)  VALUE SPACE.
+           05 FILLER  PIC X(20) VALUE 'EXCEPTION'.
+           05 FILLER  PIC X(56) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-ITEM-REF           PIC 9(4).
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 WS-DL-BOOK-STOCK         PIC ZZZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 WS-DL-COUNTED-STOCK      PIC ZZZZ9.
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 WS-DL-VARIANCE           PIC -ZZZZ9.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 WS-DL-EXCEPTION          PIC X(30).
+           05 FILLER                   PIC X(56) VALUE SPACES.
+
+       01  WS-TRAILER-LINE.
+           05 FILLER  PIC X(17) VALUE 'COUNTS PROCESSED='.
+           05 WS-TL-COUNTS-READ    PIC ZZZZZZ9.
+           05 FILLER  PIC X(4) VALUE SPACES.
+           05 FILLER  PIC X(16) VALUE 'ITEMS NOT FOUND='.
+           05 WS-TL-NOT-FOUND      PIC ZZZZZZ9.
+           05 FILLER  PIC X(4) VALUE SPACES.
+           05 FILLER  PIC X(16) VALUE 'OVER TOLERANCE ='.
+           05 WS-TL-OVER-TOLERANCE PIC ZZZZZZ9.
+           05 FILLER  PIC X(51) VALUE SPACES.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE                                              *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-ONE-COUNT
+               THRU 2000-PROCESS-ONE-COUNT-EXIT
+               UNTIL WS-END-OF-PHYSCNT
+
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+      *****************************************************************
+      *    1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME READ    *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CATALOG-FILE
+           IF NOT WS-CATALOG-OK
+               STRING 'OPEN FAILED FOR CATALOG-FILE, STATUS='
+                      WS-CATALOG-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           OPEN INPUT  PHYSICAL-COUNT-FILE
+           IF NOT WS-PHYSCNT-OK
+               STRING 'OPEN FAILED FOR PHYSICAL-COUNT-FILE, STATUS='
+                      WS-PHYSCNT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           OPEN OUTPUT DISCREPANCY-REPORT
+           IF NOT WS-REPORT-OK
+               STRING 'OPEN FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           IF NOT WS-REPORT-OK
+               STRING 'WRITE FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-HEADING-2
+           IF NOT WS-REPORT-OK
+               STRING 'WRITE FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           PERFORM 2100-READ-NEXT-COUNT THRU 2100-READ-NEXT-COUNT-EXIT
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-ONE-COUNT - LOOK UP THE ITEM ON THE CATALOG    *
+      *    MASTER, COMPARE THE COUNT AND REPORT ANY DISCREPANCY        *
+      *****************************************************************
+       2000-PROCESS-ONE-COUNT.
+           ADD 1 TO WS-COUNTS-READ
+           MOVE PHY-ITEM-REF TO CAT-ITEM-REF
+
+           READ CATALOG-FILE
+               INVALID KEY
+                   PERFORM 2200-REPORT-ITEM-NOT-FOUND
+                       THRU 2200-REPORT-ITEM-NOT-FOUND-EXIT
+                   GO TO 2000-PROCESS-ONE-COUNT-EXIT
+           END-READ
+
+           COMPUTE WS-VARIANCE = CAT-IN-STOCK - PHY-COUNTED-QTY
+           MOVE FUNCTION ABS(WS-VARIANCE) TO WS-ABS-VARIANCE
+
+           MOVE PHY-ITEM-REF        TO WS-DL-ITEM-REF
+           MOVE CAT-IN-STOCK        TO WS-DL-BOOK-STOCK
+           MOVE PHY-COUNTED-QTY     TO WS-DL-COUNTED-STOCK
+           MOVE WS-VARIANCE         TO WS-DL-VARIANCE
+
+           IF WS-ABS-VARIANCE > WS-TOLERANCE
+               ADD 1 TO WS-ITEMS-OVER-TOLERANCE
+               MOVE '*** OVER TOLERANCE ***' TO WS-DL-EXCEPTION
+           ELSE
+               MOVE SPACES TO WS-DL-EXCEPTION
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           IF NOT WS-REPORT-OK
+               STRING 'WRITE FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+           .
+       2000-PROCESS-ONE-COUNT-EXIT.
+           PERFORM 2100-READ-NEXT-COUNT THRU 2100-READ-NEXT-COUNT-EXIT
+           EXIT.
+
+      *****************************************************************
+      *    2100-READ-NEXT-COUNT - READ THE NEXT PHYSICAL COUNT RECORD  *
+      *****************************************************************
+       2100-READ-NEXT-COUNT.
+           READ PHYSICAL-COUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-PHYSCNT-EOF-SW
+           END-READ
+           .
+       2100-READ-NEXT-COUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2200-REPORT-ITEM-NOT-FOUND - THE COUNTED ITEM IS NOT ON     *
+      *    THE CATALOG MASTER AT ALL                                  *
+      *****************************************************************
+       2200-REPORT-ITEM-NOT-FOUND.
+           ADD 1 TO WS-ITEMS-NOT-FOUND
+           MOVE PHY-ITEM-REF     TO WS-DL-ITEM-REF
+           MOVE ZERO             TO WS-DL-BOOK-STOCK
+           MOVE PHY-COUNTED-QTY  TO WS-DL-COUNTED-STOCK
+           MOVE ZERO             TO WS-DL-VARIANCE
+           MOVE '*** NOT ON CATALOG MASTER ***' TO WS-DL-EXCEPTION
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           IF NOT WS-REPORT-OK
+               STRING 'WRITE FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+           .
+       2200-REPORT-ITEM-NOT-FOUND-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE - WRITE THE TRAILER TOTALS AND CLOSE DOWN    *
+      *****************************************************************
+       9000-TERMINATE.
+           MOVE WS-COUNTS-READ          TO WS-TL-COUNTS-READ
+           MOVE WS-ITEMS-NOT-FOUND      TO WS-TL-NOT-FOUND
+           MOVE WS-ITEMS-OVER-TOLERANCE TO WS-TL-OVER-TOLERANCE
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE
+           IF NOT WS-REPORT-OK
+               STRING 'WRITE FAILED FOR DISCREPANCY-REPORT, STATUS='
+                      WS-REPORT-STATUS DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-RUN THRU 9900-ABEND-RUN-EXIT
+           END-IF
+
+           CLOSE CATALOG-FILE
+           CLOSE PHYSICAL-COUNT-FILE
+           CLOSE DISCREPANCY-REPORT
+           .
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9900-ABEND-RUN - AN OPEN OR WRITE FAILED AGAINST ONE OF     *
+      *    THE THREE FILES.  DISPLAY THE REASON AND TERMINATE THE RUN  *
+      *    WITH A NON-ZERO RETURN CODE SO THE JOB STEP SHOWS FAILED    *
+      *    RATHER THAN LETTING A SILENT/TRUNCATED REPORT LOOK NORMAL   *
+      *****************************************************************
+       9900-ABEND-RUN.
+           DISPLAY 'DFH0XREC - ' WS-ABEND-MESSAGE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+       9900-ABEND-RUN-EXIT.
+           EXIT.
