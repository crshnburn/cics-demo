@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XEXP.
+       AUTHOR.        D MCARTHY.
+       INSTALLATION.  EXAMPLE CATALOG APPLICATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID = DFH0XEXP                                         *
+      *                                                               *
+      * DESCRIPTIVE NAME = Full inventory export driver               *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      Drives the catalog manager (DFH0XCMN) with a series of   *
+      *      INQCAT requests, using CA-LIST-START-REF and              *
+      *      CA-LAST-ITEM-REF as the continuation key, to walk the     *
+      *      whole catalog master file 15 items at a time and spool    *
+      *      the result to the extrapartition transient data queue     *
+      *      CATX (mapped in the DCT to a sequential export dataset).  *
+      *      One export line is written per catalog item, across all   *
+      *      departments, so the whole inventory can be listed without *
+      *      paging through it a screen at a time.                     *
+      *                                                                *
+      *      Started as a CICS transaction (transaction id XEXP),      *
+      *      typically from a PLT or an operator-submitted terminal    *
+      *      request, rather than as an MVS batch job step, since it   *
+      *      drives the catalog manager directly through EXEC CICS     *
+      *      LINK.                                                     *
+      *                                                                *
+      *      Every WS-CHECKPOINT-INTERVAL pages the driver rewrites     *
+      *      its checkpoint record (DFH0XCK, job id XEXP) with the      *
+      *      last item reference processed.  On start-up it reads      *
+      *      that record back - if one exists the browse resumes just   *
+      *      past it instead of restarting at item reference zero, so   *
+      *      a multi-thousand-item extract cancelled or abended part    *
+      *      way through does not have to be rerun from scratch.  The   *
+      *      checkpoint record is deleted once a run completes          *
+      *      normally, so the next scheduled run starts from the top.   *
+      *                                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW PROGRAM - FULL INVENTORY*
+      *                                   EXPORT DRIVER               *
+      *   $D1=          260808 CATMGR   : ADD CHECKPOINT/RESTART      *
+      *                                   AGAINST DFH0XCK SO A         *
+      *                                   CANCELLED RUN CAN RESUME     *
+      *   $D2=          260808 CATMGR   : WS-EXP-COST CHANGED TO AN    *
+      *                                   EDITED NUMERIC PICTURE TO    *
+      *                                   MATCH CA-COST BECOMING       *
+      *                                   PACKED DECIMAL               *
+      *   $D3=          260809 CATMGR   : ADD WS-LINK-FAILED-SW SO A   *
+      *                                   FAILED LINK TO THE CATALOG   *
+      *                                   MANAGER NO LONGER LOOKS LIKE *
+      *                                   END-OF-CATALOG - THE TRAILER *
+      *                                   IS NOT WRITTEN AND THE       *
+      *                                   CHECKPOINT RECORD IS LEFT    *
+      *                                   INTACT SO THE NEXT RUN       *
+      *                                   RESUMES FROM IT              *
+      *                                                                *
+      *   $D4=          260809 CATMGR   : CHECK RESP ON THE EXPORT     *
+      *                                   QUEUE WRITES (ITEM AND       *
+      *                                   TRAILER), THE CHECKPOINT     *
+      *                                   REWRITE/WRITE AND THE FINAL  *
+      *                                   CHECKPOINT DELETE. ANY OF    *
+      *                                   THESE FAILING NOW ABENDS THE *
+      *                                   TASK (9900-ABEND-EXPORT,     *
+      *                                   ABCODE XEXA) INSTEAD OF      *
+      *                                   LETTING A DROPPED ITEM, A    *
+      *                                   LOST CHECKPOINT OR A STALE   *
+      *                                   CHECKPOINT RECORD PASS       *
+      *                                   SILENTLY AS A SUCCESSFUL RUN *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CONSTANTS.
+           05 WS-CATMGR-PROGRAM        PIC X(8) VALUE 'DFH0XCMN'.
+           05 WS-EXPORT-QUEUE          PIC X(4) VALUE 'CATX'.
+           05 WS-CHECKPOINT-FILE       PIC X(8) VALUE 'DFH0XCK '.
+           05 WS-CHECKPOINT-JOB-ID     PIC X(8) VALUE 'XEXP    '.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 010.
+           05 WS-EXPORT-ABEND-CODE     PIC X(4) VALUE 'XEXA'.
+
+       01  WS-RESP-CODES               COMP.
+           05 WS-RESP                  PIC S9(8).
+
+       01  WS-SWITCHES.
+           05 WS-MORE-ITEMS-SW         PIC X(1) VALUE 'Y'.
+               88 WS-MORE-ITEMS            VALUE 'Y'.
+           05 WS-RESTARTED-SW          PIC X(1) VALUE 'N'.
+               88 WS-RESTARTED             VALUE 'Y'.
+           05 WS-LINK-FAILED-SW        PIC X(1) VALUE 'N'.
+               88 WS-LINK-FAILED           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-ITEM-SUB               PIC 9(3) COMP.
+           05 WS-TOTAL-ITEMS            PIC 9(7).
+           05 WS-PAGES-SINCE-CKPT       PIC 9(3) COMP VALUE 0.
+
+       01  WS-ABS-TIME                  PIC S9(15) COMP-3.
+       01  WS-CKPT-DATE                 PIC X(8).
+       01  WS-CKPT-TIME                 PIC X(6).
+
+      *    Checkpoint/restart record, read/written via DFH0XCK.
+           COPY DFH0XCKC.
+
+       01  WS-EXPORT-LINE.
+           05 WS-EXP-ITEM-REF          PIC 9(4).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-EXP-DESCRIPTION       PIC X(40).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-EXP-DEPARTMENT        PIC 9(3).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-EXP-COST              PIC ZZZZ9.99.
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-EXP-IN-STOCK          PIC 9(4).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-EXP-ON-ORDER          PIC 9(3).
+
+       01  WS-CATMGR-COMMAREA.
+           COPY DFH0XCP1.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE - DRIVE THE EXPORT UNTIL THE CATALOG MANAGER  *
+      *    SIGNALS END-OF-CATALOG                                     *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-EXPORT-ONE-PAGE THRU 2000-EXPORT-ONE-PAGE-EXIT
+               UNTIL NOT WS-MORE-ITEMS
+
+           IF NOT WS-LINK-FAILED
+               PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK
+           .
+      *****************************************************************
+      *    1000-INITIALIZE - START THE BROWSE FROM THE FIRST ITEM,     *
+      *    OR FROM THE LAST CHECKPOINT IF THIS IS A RESTART            *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE 0 TO WS-TOTAL-ITEMS
+           MOVE 0 TO WS-PAGES-SINCE-CKPT
+           MOVE 'Y' TO WS-MORE-ITEMS-SW
+           MOVE 'N' TO WS-RESTARTED-SW
+           MOVE 'N' TO WS-LINK-FAILED-SW
+           MOVE 0000 TO CA-LIST-START-REF
+
+           MOVE WS-CHECKPOINT-JOB-ID TO CKP-JOB-ID
+           EXEC CICS READ
+                     FILE(WS-CHECKPOINT-FILE)
+                     INTO(DFH0XCK-RECORD)
+                     RIDFLD(CKP-JOB-ID)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-RESTARTED-SW
+               MOVE CKP-LAST-ITEM-REF TO CA-LIST-START-REF
+               ADD 1 TO CA-LIST-START-REF
+           END-IF
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-EXPORT-ONE-PAGE - LINK TO THE CATALOG MANAGER FOR ONE  *
+      *    PAGE OF UP TO 15 ITEMS AND SPOOL EACH ONE TO CATX           *
+      *****************************************************************
+       2000-EXPORT-ONE-PAGE.
+           MOVE 'INQCAT' TO CA-REQUEST-ID
+
+           EXEC CICS LINK
+                     PROGRAM(WS-CATMGR-PROGRAM)
+                     COMMAREA(WS-CATMGR-COMMAREA)
+                     LENGTH(LENGTH OF WS-CATMGR-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO WS-MORE-ITEMS-SW
+               MOVE 'Y' TO WS-LINK-FAILED-SW
+               GO TO 2000-EXPORT-ONE-PAGE-EXIT
+           END-IF
+
+           IF CA-ITEM-COUNT > 0
+               PERFORM 2100-WRITE-ITEM-TO-EXPORT
+                   VARYING WS-ITEM-SUB FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB > CA-ITEM-COUNT
+
+               ADD 1 TO WS-PAGES-SINCE-CKPT
+               IF WS-PAGES-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2200-WRITE-CHECKPOINT
+                       THRU 2200-WRITE-CHECKPOINT-EXIT
+                   MOVE 0 TO WS-PAGES-SINCE-CKPT
+               END-IF
+
+               MOVE CA-LAST-ITEM-REF TO CA-LIST-START-REF
+               ADD 1 TO CA-LIST-START-REF
+           END-IF
+
+           IF CA-EOF
+               MOVE 'N' TO WS-MORE-ITEMS-SW
+           END-IF
+           .
+       2000-EXPORT-ONE-PAGE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-WRITE-ITEM-TO-EXPORT - FORMAT AND SPOOL ONE ITEM       *
+      *****************************************************************
+       2100-WRITE-ITEM-TO-EXPORT.
+           MOVE CA-ITEM-REF(WS-ITEM-SUB)    TO WS-EXP-ITEM-REF
+           MOVE CA-DESCRIPTION(WS-ITEM-SUB) TO WS-EXP-DESCRIPTION
+           MOVE CA-DEPARTMENT(WS-ITEM-SUB)  TO WS-EXP-DEPARTMENT
+           MOVE CA-COST(WS-ITEM-SUB)        TO WS-EXP-COST
+           MOVE IN-STOCK(WS-ITEM-SUB)       TO WS-EXP-IN-STOCK
+           MOVE ON-ORDER(WS-ITEM-SUB)       TO WS-EXP-ON-ORDER
+
+           EXEC CICS WRITEQ TD
+                     QUEUE(WS-EXPORT-QUEUE)
+                     FROM(WS-EXPORT-LINE)
+                     LENGTH(LENGTH OF WS-EXPORT-LINE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'EXPORT QUEUE WRITE FAILED' TO CA-RESPONSE-MESSAGE
+               PERFORM 9900-ABEND-EXPORT THRU 9900-ABEND-EXPORT-EXIT
+           END-IF
+
+           ADD 1 TO WS-TOTAL-ITEMS
+           .
+       2100-WRITE-ITEM-TO-EXPORT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2200-WRITE-CHECKPOINT - REWRITE (OR WRITE, FIRST TIME) THE  *
+      *    CHECKPOINT RECORD WITH THE LAST ITEM REFERENCE PROCESSED.   *
+      *    CICS WILL NOT REWRITE WITHOUT THE UPDATE LOCK FROM A PRIOR  *
+      *    READ UPDATE, SO THE RECORD IS READ FOR UPDATE FIRST, THE    *
+      *    SAME WAY 4100-RECORD-OPEN-ORDER DOES IT IN DFH0XCMN.        *
+      *****************************************************************
+       2200-WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-JOB-ID TO CKP-JOB-ID
+
+           EXEC CICS READ
+                     FILE(WS-CHECKPOINT-FILE)
+                     INTO(DFH0XCK-RECORD)
+                     RIDFLD(CKP-JOB-ID)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-CHECKPOINT-JOB-ID TO CKP-JOB-ID
+           MOVE CA-LAST-ITEM-REF     TO CKP-LAST-ITEM-REF
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABS-TIME)
+                     YYYYMMDD(WS-CKPT-DATE)
+                     TIME(WS-CKPT-TIME)
+           END-EXEC
+
+           STRING WS-CKPT-DATE DELIMITED BY SIZE
+                  WS-CKPT-TIME DELIMITED BY SIZE
+                  INTO CKP-DATE-TIME
+           END-STRING
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE
+                         FILE(WS-CHECKPOINT-FILE)
+                         FROM(DFH0XCK-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE
+                         FILE(WS-CHECKPOINT-FILE)
+                         FROM(DFH0XCK-RECORD)
+                         RIDFLD(CKP-JOB-ID)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CHECKPOINT RECORD WRITE FAILED'
+                   TO CA-RESPONSE-MESSAGE
+               PERFORM 9900-ABEND-EXPORT THRU 9900-ABEND-EXPORT-EXIT
+           END-IF
+           .
+       2200-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    8000-WRITE-TRAILER - SPOOL A COUNT RECORD SO THE EXTRACT    *
+      *    CAN BE BALANCED WHEN IT IS LOADED DOWNSTREAM                *
+      *****************************************************************
+       8000-WRITE-TRAILER.
+           MOVE SPACES TO WS-EXPORT-LINE
+           MOVE 9999 TO WS-EXP-ITEM-REF
+           STRING 'TRAILER RECORD COUNT=' DELIMITED BY SIZE
+                  WS-TOTAL-ITEMS         DELIMITED BY SIZE
+                  INTO WS-EXP-DESCRIPTION
+           END-STRING
+
+           EXEC CICS WRITEQ TD
+                     QUEUE(WS-EXPORT-QUEUE)
+                     FROM(WS-EXPORT-LINE)
+                     LENGTH(LENGTH OF WS-EXPORT-LINE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'TRAILER RECORD WRITE FAILED' TO CA-RESPONSE-MESSAGE
+               PERFORM 9900-ABEND-EXPORT THRU 9900-ABEND-EXPORT-EXIT
+           END-IF
+
+           MOVE WS-CHECKPOINT-JOB-ID TO CKP-JOB-ID
+           EXEC CICS DELETE
+                     FILE(WS-CHECKPOINT-FILE)
+                     RIDFLD(CKP-JOB-ID)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CHECKPOINT DELETE FAILED' TO CA-RESPONSE-MESSAGE
+               PERFORM 9900-ABEND-EXPORT THRU 9900-ABEND-EXPORT-EXIT
+           END-IF
+           .
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9900-ABEND-EXPORT - AN UNRECOVERABLE WRITE/DELETE FAILURE   *
+      *    AGAINST THE EXPORT QUEUE OR THE CHECKPOINT FILE.  ABEND THE *
+      *    TRANSACTION SO THE FAILURE IS VISIBLE TO THE OPERATOR/PLT   *
+      *    RATHER THAN LETTING THE RUN COMPLETE AS IF IT HAD SUCCEEDED *
+      *****************************************************************
+       9900-ABEND-EXPORT.
+           EXEC CICS ABEND
+                     ABCODE(WS-EXPORT-ABEND-CODE)
+           END-EXEC
+           .
+       9900-ABEND-EXPORT-EXIT.
+           EXIT.
