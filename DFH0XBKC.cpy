@@ -0,0 +1,44 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XBKC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Backorder file record layout for the       *
+      *                     example catalog application                *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This copybook defines the physical record on the         *
+      *      backorder file (file DFH0XBK, dataset BACKFILE), keyed    *
+      *      by item reference number and user id.  A record is       *
+      *      written or updated by the catalog manager's place-order   *
+      *      path whenever a CA-QUANTITY-REQ cannot be fully satisfied *
+      *      from CAT-IN-STOCK, so department staff waiting on stock   *
+      *      that is on order can see who else is waiting and in what  *
+      *      order.                                                    *
+      *                                                               *
+      *        BKO-KEY               Key - item ref + userid          *
+      *        BKO-ITEM-REF          Item reference number             *
+      *        BKO-USERID            User waiting on the item          *
+      *        BKO-CHARGE-DEPT       Department charged for the order  *
+      *        BKO-QUANTITY          Quantity still on backorder       *
+      *        BKO-QUEUE-POS         Position in the waitlist for the  *
+      *                              item, assigned when first logged  *
+      *        BKO-DATE-LOGGED       Date the backorder was first      *
+      *                              logged, CCYYMMDD                  *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - BACKORDER WAITLIST     *
+      *                                   RECORD                      *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XBK-RECORD.
+           05 BKO-KEY.
+               10 BKO-ITEM-REF          PIC 9(4).
+               10 BKO-USERID            PIC X(8).
+           05 BKO-CHARGE-DEPT           PIC X(8).
+           05 BKO-QUANTITY              PIC 9(3).
+           05 BKO-QUEUE-POS             PIC 9(3).
+           05 BKO-DATE-LOGGED           PIC X(8).
