@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XDPC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Department master file record layout for   *
+      *                     the example catalog application            *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This copybook defines the physical record on the         *
+      *      department master file (file DFH0XDP, dataset DEPTFILE), *
+      *      keyed by DEP-DEPT-CODE.  The catalog manager (DFH0XCMN)   *
+      *      reads it to validate CA-CHARGE-DEPT before accepting an   *
+      *      order, so a mistyped or closed department code is         *
+      *      rejected up front instead of silently charging the        *
+      *      wrong cost center.                                        *
+      *                                                                *
+      *        DEP-DEPT-CODE         Department code (key)             *
+      *        DEP-DEPT-NAME         Department name                   *
+      *        DEP-STATUS            'A' = active, 'C' = closed         *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - DEPARTMENT MASTER     *
+      *                                   RECORD FOR ORDER VALIDATION *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XDP-RECORD.
+           05 DEP-DEPT-CODE            PIC X(8).
+           05 DEP-DEPT-NAME            PIC X(30).
+           05 DEP-STATUS               PIC X(1).
+               88 DEP-DEPT-ACTIVE          VALUE 'A'.
+               88 DEP-DEPT-CLOSED-STAT     VALUE 'C'.
