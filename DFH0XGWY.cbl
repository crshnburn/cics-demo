@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XGWY.
+       AUTHOR.        D MCARTHY.
+       INSTALLATION.  EXAMPLE CATALOG APPLICATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID = DFH0XGWY                                         *
+      *                                                               *
+      * DESCRIPTIVE NAME = JSON/REST gateway to the catalog manager   *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      Accepts a small JSON request body over EXEC CICS WEB      *
+      *      (the transaction is defined on a URIMAP so it can be      *
+      *      driven as a REST resource), translates it into the        *
+      *      DFH0XCP1 commarea layout, LINKs to the catalog manager     *
+      *      (DFH0XCMN) and translates the CA-RETURN-CODE and           *
+      *      CA-RESPONSE-MESSAGE - plus, for an inquiry, the item        *
+      *      detail - back into a JSON response body.  This lets a      *
+      *      web storefront call the catalog manager without knowing    *
+      *      anything about the commarea structure.                     *
+      *                                                                *
+      *      Two request shapes are supported, selected by the          *
+      *      "action" field of the inbound JSON:                        *
+      *        INQUIRE - looks up one item by "itemRef"                 *
+      *        ORDER   - places an order for "itemRef"/"quantity"       *
+      *                  against "userId"/"chargeDept"                  *
+      *      Any other action, or JSON that fails to parse, is           *
+      *      rejected with a "statusCode" of 90 without ever calling     *
+      *      the catalog manager.                                        *
+      *                                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW PROGRAM - JSON/REST     *
+      *                                   GATEWAY TO DFH0XCMN         *
+      *   $D1=          260808 CATMGR   : GW-RESP-COST CHANGED TO A   *
+      *                                   NUMERIC PICTURE TO MATCH    *
+      *                                   CA-SNGL-COST BECOMING       *
+      *                                   PACKED DECIMAL              *
+      *   $D2=          260809 CATMGR   : WS-GW-REQUEST/WS-GW-        *
+      *                                   RESPONSE FIELDS RENAMED     *
+      *                                   WITHOUT THE GW- PREFIX SO   *
+      *                                   JSON PARSE/GENERATE'S       *
+      *                                   DEFAULT NAME MATCHING       *
+      *                                   ACTUALLY LINES UP WITH THE  *
+      *                                   DOCUMENTED WIRE FIELD       *
+      *                                   NAMES; JSON GENERATE NOW    *
+      *                                   USES COUNT IN TO GET THE    *
+      *                                   REAL GENERATED LENGTH       *
+      *                                   INSTEAD OF THE FIXED        *
+      *                                   STORAGE LENGTH OF THE       *
+      *                                   SOURCE GROUP                *
+      *   $D3=          260809 CATMGR   : BOTH JSON GENERATE          *
+      *                                   STATEMENTS NOW CARRY NAME    *
+      *                                   OF OVERRIDES FOR EVERY       *
+      *                                   WS-GW-RESPONSE FIELD -       *
+      *                                   JSON GENERATE'S DEFAULT      *
+      *                                   NAME DERIVATION STRIPS       *
+      *                                   HYPHENS BUT DOES NOT LOWER-  *
+      *                                   CASE, SO WITHOUT THESE THE   *
+      *                                   OUTBOUND BODY CAME OUT AS    *
+      *                                   STATUSCODE/ITEMREF/INSTOCK/  *
+      *                                   ONORDER INSTEAD OF THE       *
+      *                                   DOCUMENTED CAMELCASE WIRE    *
+      *                                   FORMAT                       *
+      *                                                                *
+      *   $D4=          260809 CATMGR   : WS-GW-RESPONSE SPLIT INTO    *
+      *                                   WS-GW-RESPONSE-ORDER AND     *
+      *                                   WS-GW-RESPONSE-INQUIRE SO    *
+      *                                   JSON GENERATE ONLY EVER      *
+      *                                   EMITS THE FIELDS THAT APPLY  *
+      *                                   TO THE ACTION BEING          *
+      *                                   ANSWERED - AN ORDER OR AN    *
+      *                                   ERROR RESPONSE NO LONGER     *
+      *                                   CARRIES A MEANINGLESS ZERO/  *
+      *                                   SPACE-FILLED ITEM DETAIL     *
+      *                                   BLOCK.  NEW PARAGRAPHS       *
+      *                                   5010/5020 BUILD THE INQUIRE/ *
+      *                                   ORDER RESPONSE RESPECTIVELY  *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CONSTANTS.
+           05 WS-CATMGR-PROGRAM        PIC X(8) VALUE 'DFH0XCMN'.
+
+       01  WS-RESP-CODES               COMP.
+           05 WS-RESP                  PIC S9(8).
+
+       01  WS-SWITCHES.
+           05 WS-JSON-VALID-SW         PIC X(1) VALUE 'Y'.
+               88 WS-JSON-VALID            VALUE 'Y'.
+
+       01  WS-JSON-IN                  PIC X(2048).
+       01  WS-JSON-IN-LEN              PIC S9(8) COMP.
+       01  WS-JSON-OUT                 PIC X(2048).
+       01  WS-JSON-OUT-LEN             PIC S9(8) COMP.
+
+      *---------------------------------------------------------------*
+      *    INBOUND JSON REQUEST - {"action":..,"itemRef":..,           *
+      *    "userId":..,"chargeDept":..,"quantity":..}                  *
+      *                                                                *
+      *    NOTE - JSON PARSE's default name matching strips hyphens    *
+      *    from the COBOL data name and compares what is left,         *
+      *    case-insensitively, against the JSON member name - so       *
+      *    these elementary items are named to match the wire field    *
+      *    names exactly once the hyphens are stripped (ITEM-REF       *
+      *    becomes ITEMREF, which matches "itemRef").  A GW- prefix    *
+      *    on these would stop every field from matching at all.       *
+      *---------------------------------------------------------------*
+       01  WS-GW-REQUEST.
+           05 ACTION                   PIC X(10).
+               88 GW-ACTION-INQUIRE        VALUE 'INQUIRE'.
+               88 GW-ACTION-ORDER          VALUE 'ORDER'.
+           05 ITEM-REF                 PIC 9(4).
+           05 USERID                   PIC X(8).
+           05 CHARGE-DEPT              PIC X(8).
+           05 QUANTITY                 PIC 9(3).
+
+      *---------------------------------------------------------------*
+      *    OUTBOUND JSON RESPONSES - ONE RECORD PER RESPONSE SHAPE SO  *
+      *    JSON GENERATE NEVER EMITS A FIELD THAT DOES NOT APPLY TO    *
+      *    THE ACTION BEING ANSWERED.  THIS MIRRORS THE WAY THE        *
+      *    DFH0XCP1 COMMAREA KEEPS CA-INQUIRE-SINGLE AND CA-ORDER-     *
+      *    REQUEST SEPARATE RATHER THAN ONE GROUP WITH EVERY FIELD.    *
+      *                                                                *
+      *    WS-GW-RESPONSE-ORDER  - {"statusCode":..,"statusMessage":..}*
+      *      USED FOR AN ORDER RESPONSE AND FOR THE INVALID-REQUEST    *
+      *      ERROR RESPONSE - NEITHER HAS ITEM DETAIL TO REPORT        *
+      *                                                                *
+      *    WS-GW-RESPONSE-INQUIRE - {"statusCode":..,"statusMessage":..,*
+      *      "itemRef":..,"description":..,"department":..,"cost":..,  *
+      *      "inStock":..,"onOrder":..} - USED FOR AN INQUIRE RESPONSE  *
+      *                                                                *
+      *    NAMED BARE, SAME REASON AS WS-GW-REQUEST ABOVE; ITEM-REF/    *
+      *    IN-STOCK/ON-ORDER DUPLICATE NAMES ALREADY USED ELSEWHERE IN  *
+      *    THIS PROGRAM'S WORKING-STORAGE (WS-GW-REQUEST AND THE        *
+      *    COPIED-IN DFH0XCP1 COMMAREA) SO EVERY REFERENCE BELOW         *
+      *    QUALIFIES THEM WITH OF/IN.                                   *
+      *---------------------------------------------------------------*
+       01  WS-GW-RESPONSE-ORDER.
+           05 STATUS-CODE               PIC 9(2).
+           05 STATUS-MESSAGE            PIC X(79).
+
+       01  WS-GW-RESPONSE-INQUIRE.
+           05 STATUS-CODE               PIC 9(2).
+           05 STATUS-MESSAGE            PIC X(79).
+           05 ITEM-REF                  PIC 9(4).
+           05 DESCRIPTION               PIC X(40).
+           05 DEPARTMENT                PIC 9(3).
+           05 COST                      PIC 9(5)V99.
+           05 IN-STOCK                  PIC 9(4).
+           05 ON-ORDER                  PIC 9(3).
+
+       01  WS-CATMGR-COMMAREA.
+           COPY DFH0XCP1.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE - RECEIVE THE JSON REQUEST, TRANSLATE IT,    *
+      *    DRIVE THE CATALOG MANAGER, AND RETURN A JSON RESPONSE      *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-RECEIVE-REQUEST THRU 2000-RECEIVE-REQUEST-EXIT
+
+           IF WS-JSON-VALID
+               PERFORM 3000-BUILD-COMMAREA THRU 3000-BUILD-COMMAREA-EXIT
+               IF WS-JSON-VALID
+                   PERFORM 4000-CALL-CATALOG-MANAGER
+                       THRU 4000-CALL-CATALOG-MANAGER-EXIT
+                   PERFORM 5000-BUILD-JSON-RESPONSE
+                       THRU 5000-BUILD-JSON-RESPONSE-EXIT
+               END-IF
+           END-IF
+
+           IF NOT WS-JSON-VALID
+               PERFORM 5100-BUILD-ERROR-RESPONSE
+                   THRU 5100-BUILD-ERROR-RESPONSE-EXIT
+           END-IF
+
+           PERFORM 6000-SEND-RESPONSE THRU 6000-SEND-RESPONSE-EXIT
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK
+           .
+      *****************************************************************
+      *    1000-INITIALIZE - RESET WORKING STORAGE FOR THIS REQUEST   *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-JSON-IN
+           MOVE SPACES TO WS-JSON-OUT
+           MOVE 'Y' TO WS-JSON-VALID-SW
+           INITIALIZE WS-GW-REQUEST
+           INITIALIZE WS-GW-RESPONSE-ORDER
+           INITIALIZE WS-GW-RESPONSE-INQUIRE
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-RECEIVE-REQUEST - READ THE JSON BODY OF THE INBOUND   *
+      *    WEB REQUEST INTO WORKING STORAGE                           *
+      *****************************************************************
+       2000-RECEIVE-REQUEST.
+           MOVE LENGTH OF WS-JSON-IN TO WS-JSON-IN-LEN
+
+           EXEC CICS WEB RECEIVE
+                     INTO(WS-JSON-IN)
+                     LENGTH(WS-JSON-IN-LEN)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO WS-JSON-VALID-SW
+           END-IF
+           .
+       2000-RECEIVE-REQUEST-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-BUILD-COMMAREA - PARSE THE JSON REQUEST AND TRANSLATE *
+      *    IT INTO THE DFH0XCP1 COMMAREA LAYOUT FOR THE ACTION ASKED  *
+      *****************************************************************
+       3000-BUILD-COMMAREA.
+           JSON PARSE WS-JSON-IN INTO WS-GW-REQUEST
+
+           IF JSON-CODE NOT = 0
+               MOVE 'N' TO WS-JSON-VALID-SW
+               GO TO 3000-BUILD-COMMAREA-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-CATMGR-COMMAREA
+           EVALUATE TRUE
+               WHEN GW-ACTION-INQUIRE
+                   MOVE 'INQSGL' TO CA-REQUEST-ID
+                   MOVE ITEM-REF IN WS-GW-REQUEST TO CA-ITEM-REF-REQ
+               WHEN GW-ACTION-ORDER
+                   MOVE 'ORDER ' TO CA-REQUEST-ID
+                   MOVE USERID IN WS-GW-REQUEST TO CA-USERID
+                   MOVE CHARGE-DEPT IN WS-GW-REQUEST
+                       TO CA-CHARGE-DEPT
+                   MOVE ITEM-REF IN WS-GW-REQUEST
+                       TO CA-ITEM-REF-NUMBER
+                   MOVE QUANTITY IN WS-GW-REQUEST TO CA-QUANTITY-REQ
+                   MOVE 'N' TO CA-ORDER-ACTION-CD
+               WHEN OTHER
+                   MOVE 'N' TO WS-JSON-VALID-SW
+           END-EVALUATE
+           .
+       3000-BUILD-COMMAREA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4000-CALL-CATALOG-MANAGER - LINK TO THE CATALOG MANAGER    *
+      *    WITH THE COMMAREA BUILT ABOVE                              *
+      *****************************************************************
+       4000-CALL-CATALOG-MANAGER.
+           EXEC CICS LINK
+                     PROGRAM(WS-CATMGR-PROGRAM)
+                     COMMAREA(WS-CATMGR-COMMAREA)
+                     LENGTH(LENGTH OF WS-CATMGR-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 90 TO CA-RETURN-CODE
+               MOVE 'CATALOG MANAGER COULD NOT BE REACHED'
+                   TO CA-RESPONSE-MESSAGE
+           END-IF
+           .
+       4000-CALL-CATALOG-MANAGER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-BUILD-JSON-RESPONSE - TRANSLATE THE COMMAREA RESULT   *
+      *    BACK INTO A JSON RESPONSE BODY.  AN INQUIRE GETS THE ITEM   *
+      *    DETAIL FIELDS; AN ORDER GETS STATUS ONLY - EACH ACTION      *
+      *    GENERATES FROM ITS OWN RESPONSE RECORD SO THE OTHER'S       *
+      *    FIELDS ARE NEVER PRESENT ON THE WIRE                        *
+      *****************************************************************
+       5000-BUILD-JSON-RESPONSE.
+           IF GW-ACTION-INQUIRE
+               PERFORM 5010-BUILD-INQUIRE-RESPONSE
+                   THRU 5010-BUILD-INQUIRE-RESPONSE-EXIT
+           ELSE
+               PERFORM 5020-BUILD-ORDER-RESPONSE
+                   THRU 5020-BUILD-ORDER-RESPONSE-EXIT
+           END-IF
+           .
+       5000-BUILD-JSON-RESPONSE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5010-BUILD-INQUIRE-RESPONSE - JSON RESPONSE TO AN INQUIRE, *
+      *    STATUS PLUS THE ITEM DETAIL RETURNED BY THE CATALOG MANAGER*
+      *****************************************************************
+       5010-BUILD-INQUIRE-RESPONSE.
+           MOVE CA-RETURN-CODE TO STATUS-CODE IN WS-GW-RESPONSE-INQUIRE
+           MOVE CA-RESPONSE-MESSAGE
+               TO STATUS-MESSAGE IN WS-GW-RESPONSE-INQUIRE
+           MOVE CA-SNGL-ITEM-REF TO ITEM-REF IN WS-GW-RESPONSE-INQUIRE
+           MOVE CA-SNGL-DESCRIPTION
+               TO DESCRIPTION IN WS-GW-RESPONSE-INQUIRE
+           MOVE CA-SNGL-DEPARTMENT
+               TO DEPARTMENT IN WS-GW-RESPONSE-INQUIRE
+           MOVE CA-SNGL-COST TO COST IN WS-GW-RESPONSE-INQUIRE
+           MOVE IN-SNGL-STOCK TO IN-STOCK OF WS-GW-RESPONSE-INQUIRE
+           MOVE ON-SNGL-ORDER TO ON-ORDER OF WS-GW-RESPONSE-INQUIRE
+
+           JSON GENERATE WS-JSON-OUT FROM WS-GW-RESPONSE-INQUIRE
+                COUNT IN WS-JSON-OUT-LEN
+                NAME OF STATUS-CODE IN WS-GW-RESPONSE-INQUIRE
+                             IS "statusCode"
+                         STATUS-MESSAGE IN WS-GW-RESPONSE-INQUIRE
+                             IS "statusMessage"
+                         ITEM-REF IN WS-GW-RESPONSE-INQUIRE
+                             IS "itemRef"
+                         DESCRIPTION IN WS-GW-RESPONSE-INQUIRE
+                             IS "description"
+                         DEPARTMENT IN WS-GW-RESPONSE-INQUIRE
+                             IS "department"
+                         COST IN WS-GW-RESPONSE-INQUIRE IS "cost"
+                         IN-STOCK IN WS-GW-RESPONSE-INQUIRE
+                             IS "inStock"
+                         ON-ORDER IN WS-GW-RESPONSE-INQUIRE
+                             IS "onOrder"
+           .
+       5010-BUILD-INQUIRE-RESPONSE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5020-BUILD-ORDER-RESPONSE - JSON RESPONSE TO AN ORDER,     *
+      *    STATUS ONLY - THERE IS NO ITEM DETAIL TO REPORT             *
+      *****************************************************************
+       5020-BUILD-ORDER-RESPONSE.
+           MOVE CA-RETURN-CODE TO STATUS-CODE IN WS-GW-RESPONSE-ORDER
+           MOVE CA-RESPONSE-MESSAGE
+               TO STATUS-MESSAGE IN WS-GW-RESPONSE-ORDER
+
+           JSON GENERATE WS-JSON-OUT FROM WS-GW-RESPONSE-ORDER
+                COUNT IN WS-JSON-OUT-LEN
+                NAME OF STATUS-CODE IN WS-GW-RESPONSE-ORDER
+                             IS "statusCode"
+                         STATUS-MESSAGE IN WS-GW-RESPONSE-ORDER
+                             IS "statusMessage"
+           .
+       5020-BUILD-ORDER-RESPONSE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5100-BUILD-ERROR-RESPONSE - THE INBOUND JSON DID NOT PARSE *
+      *    OR NAMED AN ACTION WE DO NOT SUPPORT - STATUS ONLY, THE     *
+      *    SAME SHAPE AS AN ORDER RESPONSE                             *
+      *****************************************************************
+       5100-BUILD-ERROR-RESPONSE.
+           MOVE 90 TO STATUS-CODE IN WS-GW-RESPONSE-ORDER
+           MOVE 'REQUEST JSON IS INVALID OR ACTION IS NOT RECOGNIZED'
+               TO STATUS-MESSAGE IN WS-GW-RESPONSE-ORDER
+
+           JSON GENERATE WS-JSON-OUT FROM WS-GW-RESPONSE-ORDER
+                COUNT IN WS-JSON-OUT-LEN
+                NAME OF STATUS-CODE IN WS-GW-RESPONSE-ORDER
+                             IS "statusCode"
+                         STATUS-MESSAGE IN WS-GW-RESPONSE-ORDER
+                             IS "statusMessage"
+           .
+       5100-BUILD-ERROR-RESPONSE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-SEND-RESPONSE - RETURN THE JSON RESPONSE BODY TO THE  *
+      *    CALLING WEB CLIENT                                         *
+      *****************************************************************
+       6000-SEND-RESPONSE.
+           EXEC CICS WEB SEND
+                     FROM(WS-JSON-OUT)
+                     LENGTH(WS-JSON-OUT-LEN)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+       6000-SEND-RESPONSE-EXIT.
+           EXIT.
