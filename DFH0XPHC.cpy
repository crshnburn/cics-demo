@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      * CONTROL BLOCK NAME = DFH0XPHC                                 *
+      *                                                               *
+      * DESCRIPTIVE NAME = Physical stock count input record for the  *
+      *                     catalog reconciliation batch job           *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      One record per item counted during a physical stock      *
+      *      take, fed to the nightly reconciliation job (DFH0XREC)    *
+      *      to be checked against the catalog master's CAT-IN-STOCK.  *
+      *                                                               *
+      *        PHY-ITEM-REF          Item reference number counted    *
+      *        PHY-COUNTED-QTY       Quantity physically counted      *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
+      *   $D0=          260808 CATMGR   : NEW - PHYSICAL COUNT RECORD *
+      *                                                               *
+      *****************************************************************
+       01  DFH0XPH-RECORD.
+           05 PHY-ITEM-REF              PIC 9(4).
+           05 PHY-COUNTED-QTY           PIC 9(5).
+           05 FILLER                    PIC X(71).
